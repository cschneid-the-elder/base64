@@ -0,0 +1,25 @@
+      *
+      * Record layout for OUTPUT01, b64demo1's batch encoding
+      * output dataset: one tagged record per input file, holding
+      * the source file name, a status flag, and its base64
+      * encoding.  OUTREC-STATUS is 'O' when OUTREC-B64 holds a
+      * genuine encoding of the source file and 'E' when the file
+      * could not be read or exceeded the size this job will
+      * encode, in which case OUTREC-B64 is left blank rather than
+      * a truncated payload.  OUTREC-B64 matches the size of
+      * B64ENCOD's OUT-BUFFER; since this job always calls B64ENCOD
+      * with WRAP-WIDTH-NONE, in practice it only ever holds the
+      * unwrapped base64 encoding of a source file up to IN-BUFFER's
+      * 32768 bytes (at most about 43692 bytes of output) - the
+      * remaining headroom is unused today but would be enough to
+      * hold a MIME-wrapped encoding of the same source, should a
+      * future caller wire WRAP-WIDTH-MIME through to this dataset.
+      *
+       01  OUTPUT01-REC.
+           05  OUTREC-FILENAME        PIC X(100).
+           05  OUTREC-DELIM           PIC X(001).
+           05  OUTREC-STATUS          PIC X(001).
+               88  OUTREC-STATUS-OK             VALUE 'O'.
+               88  OUTREC-STATUS-ERROR          VALUE 'E'.
+           05  OUTREC-DELIM2          PIC X(001).
+           05  OUTREC-B64             PIC X(65536).
