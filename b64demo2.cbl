@@ -9,12 +9,103 @@
       * of the MIT license. See the LICENSE file for details.
       *
       * Base64 decoding in the COBOL language
-      * 
+      *
       * The nested program does the decoding, this parent program
       * provides the data to be decoded.  The separation of duties
       * allows the nested program to be coded in a manner which is
       * likely to be more portable between compilers.
       *
+      * This parent program accepts an optional argument of FILE
+      * followed by an input file name and an output file name,
+      * e.g. "FILE input.b64 output.bin".  If FILE is not specified,
+      * base64 encoded text is read from SYSIN as before, and the
+      * decoded result is simply displayed.  The argument string is
+      * taken from the job's PARM environment variable, the way a
+      * batch scheduler passes a JCL EXEC PARM= value through to a
+      * program run outside MVS; if PARM is not set, the command
+      * line is used instead, so the program still runs
+      * interactively for ad hoc testing.
+      *
+      * SYSIN itself follows the same DD-name convention as any
+      * other file in this job (overridable by an environment
+      * variable named DD_SYSIN or SYSIN), except when neither of
+      * those is set, in which case SYSIN falls back to this
+      * process's actual standard input, so a bare interactive or
+      * piped run still works with no environment set up at all.
+      *
+      * FILE mode reads a base64 source file, decodes it, and
+      * writes B64DECOD's OUT-BUFFER straight to a binary
+      * sequential output file, allowing a binary payload (e.g.
+      * the favicon.ico encoded by b64demo1) to be reconstituted
+      * rather than merely displayed.
+      *
+      * FILE and CHNK mode both expect their source file to hold
+      * nothing but base64 text - b64demo1's TEST mode output, or
+      * a single CHNK-mode record, are both directly usable this
+      * way.  b64demo1's FILE (batch) mode output is not: OUTPUT01
+      * is a tagged record (source file name, a status flag, and
+      * the encoding, see copybook OUTPUT01), one per input file,
+      * and feeding that file to b64demo2 as-is decodes the
+      * filename and status tag along with the payload.  Recovering
+      * one entry from an OUTPUT01 dataset means extracting its
+      * OUTREC-B64 field into its own file first.
+      *
+      * CHNK mode, likewise followed by an input file name and an
+      * output file name, decodes an arbitrarily large base64
+      * source file in fixed-size chunks (each a multiple of 4
+      * base64 characters, so a chunk boundary never splits a
+      * decode group), checkpointing the last chunk completed so
+      * a failed job can be restarted rather than reprocessed from
+      * scratch.
+      *
+      * Modification History
+      * 2021       CRS  Initial version.
+      * 2026-08-09 CRS  Added FILE mode to decode straight to a
+      *                 binary output file.
+      * 2026-08-09 CRS  Added CHNK mode for chunked, restartable
+      *                 decoding of files too large for the 48K
+      *                 IN-BUFFER to hold in one piece.
+      * 2026-08-09 CRS  INPUT01 now assigned to the SYSIN symbolic DD
+      *                 name instead of Keyboard, and PROCESS-TYPE
+      *                 now comes from the PARM environment variable,
+      *                 so this job can be slotted into JCL-style
+      *                 batch scheduling.
+      * 2026-08-09 CRS  SYSIN falls back to standard input when
+      *                 neither DD_SYSIN nor SYSIN is set in the
+      *                 environment, restoring plain interactive use.
+      *                 OUTFILE02 and DCHNKOUT are now written through
+      *                 the CBL_ file handling routines instead of a
+      *                 COBOL FD, since GnuCOBOL's Record Binary
+      *                 Sequential organization embeds its own
+      *                 length-prefixed record format rather than
+      *                 writing the plain binary payload; DCHNKIN
+      *                 switched to Line Sequential, which has no
+      *                 such restriction for the base64 text it holds.
+      * 2026-08-09 CRS  DCKPT-BYTE-OFFSET widened to PIC 9(018) to
+      *                 match WS-DBYTES-PROCESSED/WS-VERIFYIN-TOTAL-
+      *                 SIZE elsewhere in this shop's base64 jobs -
+      *                 the old PIC 9(008) silently wrapped the
+      *                 checkpoint on a restartable decode past
+      *                 ~100MB.  Documented above that FILE/CHNK mode
+      *                 expect a bare base64 payload, not b64demo1's
+      *                 tagged OUTPUT01 batch format.
+      * 2026-08-09 CRS  3016/3017/3040 now check every CBL_ file
+      *                 handling return code for DCHNKOUT, aborting
+      *                 CHNK mode with a diagnostic instead of
+      *                 reporting success with a missing or short
+      *                 output file (this was exposed by resuming a
+      *                 fully-checkpointed run after the output file
+      *                 was deleted).  WS-DCHUNK-NUM and
+      *                 WS-DBYTES-PROCESSED widened to PIC 9(018)
+      *                 COMP to actually match DCKPT-BYTE-OFFSET/
+      *                 WS-VERIFYIN-TOTAL-SIZE as the prior entry
+      *                 intended - they were left at PIC 9(008) COMP,
+      *                 which wraps at the 32-bit binary boundary well
+      *                 inside a multi-gigabyte file.  DCKPT-CHUNK-NUM
+      *                 widened to match so the wider WS-DCHUNK-NUM is
+      *                 not silently truncated again on its way to the
+      *                 checkpoint record.
+      *
       * Be advised that output from this parent program includes a
       * trailing x'0a' line feed.
       *
@@ -22,27 +113,189 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select INPUT01 Assign To Keyboard.
+      *
+      * INPUT01 is assigned to the SYSIN symbolic DD name.  At run
+      * time the actual dataset is taken from the environment
+      * variable of the same name (e.g. DD_SYSIN or SYSIN) if one is
+      * set, exactly as a JCL DD statement would supply the dataset
+      * for a ddname; absent that, WS-INPUT01-ASSIGN is set to this
+      * process's standard input instead of the literal ddname, so
+      * a bare interactive or piped run still works - see
+      * 1010-FILL-IN-BUFFER.
+      *
+      * OUTFILE02 and DCHNKOUT are the arbitrary binary files named
+      * at run time by the command line; they are written through
+      * the CBL_ file handling routines in the Procedure Division
+      * instead of a Select/FD here - see WS-OUTFILE02-NAME below.
+      *
+           Select INPUT01 Assign To Dynamic WS-INPUT01-ASSIGN
+             Organization Line Sequential.
+           Select INFILE02 Assign To Dynamic WS-INFILE02-NAME
+             Organization Line Sequential.
+           Select DCHNKIN Assign To Dynamic WS-INFILE02-NAME
+             Organization Line Sequential.
+           Select DCKPTFILE Assign To Dynamic WS-DCKPT-NAME
+             Organization Line Sequential
+             File Status Is WS-DCKPT-STATUS.
        Data Division.
        File Section.
        FD  INPUT01.
        01  INPUT01-REC PIC X(49152).
 
+      *
+      * The base64 source file to be decoded in FILE mode.
+      *
+       FD  INFILE02.
+       01  INFILE02-REC               PIC X(49152).
+
+      *
+      * The reconstituted binary payload produced by FILE mode is
+      * written through the CBL_ file handling routines instead of
+      * an FD - see WS-OUTFILE02-NAME and 1120-WRITE-OUTFILE02.
+      *
+
+      *
+      * The large base64 source file being decoded in CHNK mode,
+      * read WS-DCHUNK-SIZE characters (a multiple of 4) at a
+      * time.
+      *
+       FD  DCHNKIN
+           RECORD IS VARYING IN SIZE FROM 1 TO 49152
+           DEPENDING ON WS-DCHNKIN-SIZE.
+       01  DCHNKIN-REC                PIC X(49152).
+
+      *
+      * The reconstituted binary payload produced by CHNK mode is
+      * written through the CBL_ file handling routines instead of
+      * an FD - see WS-DCHNKOUT-HANDLE and 3040-DECODE-AND-WRITE-CHUNK.
+      *
+
+      *
+      * Records the last chunk number successfully completed for
+      * a given input file, so a failed CHNK run can be restarted
+      * from that point rather than from the beginning.
+      *
+       FD  DCKPTFILE.
+       01  DCKPT-REC.
+           05  DCKPT-INFILE           PIC X(100).
+           05  DCKPT-CHUNK-NUM        PIC 9(018).
+           05  DCKPT-BYTE-OFFSET      PIC 9(018).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008) VALUE 'b64demo2'.
+      *
+      * Parameters for the CBL_ file handling routines used to read
+      * and write OUTFILE02/DCHNKOUT as plain binary, byte for byte,
+      * with no COBOL record envelope of any kind.  The offset
+      * parameter of CBL_READ_FILE/CBL_WRITE_FILE must be PIC 9(018)
+      * COMP and the length parameter must be PIC 9(008) COMP -
+      * any other combination of widths causes the routines to
+      * misread the parameter list and either write far past the
+      * intended offset or silently write zero bytes.
+      *
+           05  CBLIO-ACCESS-OUTPUT PIC X(001) VALUE X'02'.
+           05  CBLIO-ACCESS-IO     PIC X(001) VALUE X'03'.
+           05  CBLIO-DENY-NONE     PIC X(001) VALUE X'00'.
+           05  CBLIO-DEVICE-DEFAULT PIC X(001) VALUE X'00'.
+           05  CBLIO-FLAGS-DEFAULT PIC X(001) VALUE X'00'.
+
+       77  WS-COMMAND-LINE        PIC X(200)         VALUE SPACES.
+       77  PROCESS-TYPE           PIC X(004)         VALUE SPACES.
+       77  PROCESS-SW             PIC X(004)         VALUE SPACES.
+           88  PROCESS-FILE                          VALUE 'FILE'.
+           88  PROCESS-CHUNKED                       VALUE 'CHNK'.
+
+      *
+      * INPUT01 is assigned to 'SYSIN' when DD_SYSIN or SYSIN is
+      * set in the environment, or to '/dev/stdin' otherwise, so
+      * a plain interactive or piped run works with no environment
+      * set up at all - see 1010-FILL-IN-BUFFER.
+      *
+       77  WS-INPUT01-ASSIGN      PIC X(020)         VALUE SPACES.
+       77  WS-SYSIN-ENV           PIC X(100)         VALUE SPACES.
+
+       77  WS-INFILE02-NAME       PIC X(100)         VALUE SPACES.
+       77  WS-OUTFILE02-NAME      PIC X(100)         VALUE SPACES.
+       77  WS-OUTFILE02-LEN       PIC 9(008)   COMP  VALUE 0.
+       77  WS-OUTFILE02-HANDLE    PIC X(004)         VALUE SPACES.
+       77  WS-OUTFILE02-RETCODE   PIC 9(008)   COMP-5 VALUE 0.
+       77  WS-OUTFILE02-OFFSET    PIC 9(018)   COMP  VALUE 0.
+      *
+      * Set whenever WS-OUTFILE02-NAME cannot be created or written
+      * to - see 1120-WRITE-OUTFILE02.  1100-PROCESS-FILE aborts the
+      * run rather than reporting success with a missing or short
+      * output file.
+      *
+       77  WS-OUTFILE02-ERROR-SW  PIC X(004)         VALUE 'N'.
+           88  WS-OUTFILE02-ERROR                    VALUE 'Y'.
+      *
+      * Set when INFILE02 is empty or otherwise yields no data on
+      * its first read - see 1110-FILL-IN-BUFFER-FROM-FILE.
+      *
+       77  WS-INFILE02-ERROR-SW   PIC X(004)         VALUE 'N'.
+           88  WS-INFILE02-ERROR                     VALUE 'Y'.
+
+      *
+      * CHNK mode working storage.
+      *
+       77  WS-DCKPT-NAME          PIC X(105)         VALUE SPACES.
+       77  WS-DCKPT-STATUS        PIC X(002)         VALUE SPACES.
+       77  WS-DCHNKIN-SIZE        PIC 9(008)   COMP  VALUE 0.
+       77  WS-DCHNKOUT-SIZE       PIC 9(008)   COMP  VALUE 0.
+       77  WS-DCHNKOUT-HANDLE     PIC X(004)         VALUE SPACES.
+       77  WS-DCHNKOUT-RETCODE    PIC 9(008)   COMP-5 VALUE 0.
+       77  WS-DCHNKOUT-OFFSET     PIC 9(018)   COMP  VALUE 0.
+       77  WS-DCHUNK-NUM          PIC 9(018)   COMP  VALUE 0.
+       77  WS-DBYTES-PROCESSED    PIC 9(018)   COMP  VALUE 0.
+       77  DCHNKIN-EOF-SW         PIC X(004)         VALUE 'N'.
+           88  DCHNKIN-EOF                            VALUE 'Y'.
+      *
+      * Set whenever WS-OUTFILE02-NAME cannot be created, reopened
+      * for resume, or written to - see 3016-OPEN-DCHNKOUT-FRESH,
+      * 3017-OPEN-DCHNKOUT-RESUME and 3040-DECODE-AND-WRITE-CHUNK.
+      * 3000-PROCESS-CHUNKED aborts the run rather than reporting
+      * success with a missing or short output file.
+      *
+       77  WS-DCHNKOUT-ERROR-SW   PIC X(004)         VALUE 'N'.
+           88  WS-DCHNKOUT-ERROR                      VALUE 'Y'.
 
        77  WS-INPUT01-REC         PIC X(49152)       VALUE SPACES.
        77  INPUT01-EOF-SW         PIC X(004)         VALUE 'N'.
            88  INPUT01-EOF                           VALUE 'Y'.
+       77  INFILE02-EOF-SW        PIC X(004)         VALUE 'N'.
+           88  INFILE02-EOF                          VALUE 'Y'.
        77  IN-BUFFER-LEN          PIC 9(008)   COMP  VALUE 1.
        77  IN-BUFFER              PIC X(49152)       VALUE LOW-VALUES.
        77  OUT-BUFFER-LEN         PIC 9(008)   COMP  VALUE 0.
        77  OUT-BUFFER             PIC X(32768)       VALUE LOW-VALUES.
 
+      *
+      * Strict mode is always requested of B64DECOD so that
+      * corrupted input is caught rather than silently truncated.
+      *
+       77  WS-DECODE-STRICT-SW    PIC X(001)         VALUE 'Y'.
+       77  WS-BAD-CHAR-COUNT      PIC 9(004)   COMP  VALUE 0.
+       01  WS-BAD-CHAR-OFFSET-TBL.
+           05  WS-BAD-CHAR-OFFSET OCCURS 50 TIMES PIC 9(008) COMP.
+       77  WS-BAD-CHAR-SUB        PIC 9(004)   COMP  VALUE 0.
+
        Procedure Division.
 
-           PERFORM 1000-PROCESS-STDIN
+           ACCEPT WS-COMMAND-LINE FROM ENVIRONMENT 'PARM'
+           IF WS-COMMAND-LINE = SPACES
+               ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           END-IF
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACE
+             INTO PROCESS-TYPE WS-INFILE02-NAME WS-OUTFILE02-NAME
+           END-UNSTRING
+           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE) TO PROCESS-SW
+
+           EVALUATE TRUE
+              WHEN PROCESS-FILE PERFORM 1100-PROCESS-FILE
+              WHEN PROCESS-CHUNKED PERFORM 3000-PROCESS-CHUNKED
+              WHEN OTHER PERFORM 1000-PROCESS-STDIN
+           END-EVALUATE
 
            GOBACK
            .
@@ -55,16 +308,30 @@
                IN-BUFFER
                OUT-BUFFER-LEN
                OUT-BUFFER
+               WS-DECODE-STRICT-SW
+               WS-BAD-CHAR-COUNT
+               WS-BAD-CHAR-OFFSET-TBL
            END-CALL
 
            IF RETURN-CODE = 0
                DISPLAY OUT-BUFFER(1:OUT-BUFFER-LEN)
            ELSE
                DISPLAY 'Error in conversion'
+               PERFORM 9020-DISPLAY-BAD-CHARS
            END-IF
            .
 
        1010-FILL-IN-BUFFER.
+           ACCEPT WS-SYSIN-ENV FROM ENVIRONMENT 'DD_SYSIN'
+           IF WS-SYSIN-ENV = SPACES
+               ACCEPT WS-SYSIN-ENV FROM ENVIRONMENT 'SYSIN'
+           END-IF
+           IF WS-SYSIN-ENV = SPACES
+               MOVE '/dev/stdin' TO WS-INPUT01-ASSIGN
+           ELSE
+               MOVE 'SYSIN' TO WS-INPUT01-ASSIGN
+           END-IF
+
            OPEN INPUT INPUT01
 
            PERFORM 8010-READ-STDIN
@@ -89,11 +356,313 @@
            END-READ
            .
 
+       1100-PROCESS-FILE.
+           MOVE 1 TO IN-BUFFER-LEN
+           PERFORM 1110-FILL-IN-BUFFER-FROM-FILE
+
+           IF WS-INFILE02-ERROR
+               DISPLAY MYNAME ' ' WS-INFILE02-NAME
+                       ' is empty or unreadable'
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               CALL 'B64DECOD' USING
+                   IN-BUFFER-LEN
+                   IN-BUFFER
+                   OUT-BUFFER-LEN
+                   OUT-BUFFER
+                   WS-DECODE-STRICT-SW
+                   WS-BAD-CHAR-COUNT
+                   WS-BAD-CHAR-OFFSET-TBL
+               END-CALL
+
+               IF RETURN-CODE = 0
+                   PERFORM 1120-WRITE-OUTFILE02
+                   IF WS-OUTFILE02-ERROR
+                       DISPLAY MYNAME ' unable to write '
+                               WS-OUTFILE02-NAME
+                       MOVE 12 TO RETURN-CODE
+                   END-IF
+               ELSE
+                   DISPLAY MYNAME ' error in conversion'
+                   PERFORM 9020-DISPLAY-BAD-CHARS
+               END-IF
+           END-IF
+           .
+
+      *
+      * Flags WS-INFILE02-ERROR-SW when INFILE02's first (and only)
+      * read comes back AT END, rather than falling through to the
+      * STRING statement below with INFILE02-REC left at the FD's
+      * default value - GnuCOBOL initializes that to LOW-VALUES, not
+      * SPACES, so an unguarded STRING DELIMITED SPACE would never
+      * find a delimiter and would copy the whole zero-filled record
+      * into IN-BUFFER instead of reporting the empty/unreadable file.
+      *
+       1110-FILL-IN-BUFFER-FROM-FILE.
+           MOVE 'N' TO WS-INFILE02-ERROR-SW
+           OPEN INPUT INFILE02
+
+           PERFORM 8020-READ-INFILE02
+
+           IF INFILE02-EOF
+               SET WS-INFILE02-ERROR TO TRUE
+           ELSE
+               STRING INFILE02-REC DELIMITED SPACE
+                 INTO IN-BUFFER
+                 POINTER IN-BUFFER-LEN
+                 OVERFLOW PERFORM 9010-ABORT
+               END-STRING
+
+      *        IN-BUFFER-LEN points to the next byte to be
+      *        used in the STRING statement.  Subracting 1
+      *        makes it contain the correct length.
+               SUBTRACT 1 FROM IN-BUFFER-LEN
+           END-IF
+
+           CLOSE INFILE02
+           .
+
+       8020-READ-INFILE02.
+           READ INFILE02
+             AT END SET INFILE02-EOF TO TRUE
+           END-READ
+           .
+
+      *
+      * Writes OUT-BUFFER straight to WS-OUTFILE02-NAME as plain
+      * binary through the CBL_ file handling routines, rather than
+      * through a COBOL FD - GnuCOBOL's Record Binary Sequential
+      * organization would otherwise embed its own length-prefixed
+      * record format in the file instead of the raw payload.
+      *
+       1120-WRITE-OUTFILE02.
+           MOVE 'N' TO WS-OUTFILE02-ERROR-SW
+           MOVE OUT-BUFFER-LEN TO WS-OUTFILE02-LEN
+           MOVE 0 TO WS-OUTFILE02-OFFSET
+
+           CALL 'CBL_CREATE_FILE' USING
+               WS-OUTFILE02-NAME CBLIO-ACCESS-OUTPUT CBLIO-DENY-NONE
+               CBLIO-DEVICE-DEFAULT WS-OUTFILE02-HANDLE
+           GIVING WS-OUTFILE02-RETCODE
+
+           IF WS-OUTFILE02-RETCODE NOT = 0
+               SET WS-OUTFILE02-ERROR TO TRUE
+           END-IF
+
+           CALL 'CBL_WRITE_FILE' USING
+               WS-OUTFILE02-HANDLE WS-OUTFILE02-OFFSET WS-OUTFILE02-LEN
+               CBLIO-FLAGS-DEFAULT OUT-BUFFER
+           GIVING WS-OUTFILE02-RETCODE
+
+           IF WS-OUTFILE02-RETCODE NOT = 0
+               SET WS-OUTFILE02-ERROR TO TRUE
+           END-IF
+
+           CALL 'CBL_CLOSE_FILE' USING WS-OUTFILE02-HANDLE
+           GIVING WS-OUTFILE02-RETCODE
+
+           IF WS-OUTFILE02-RETCODE NOT = 0
+               SET WS-OUTFILE02-ERROR TO TRUE
+           END-IF
+           .
+
+      *
+      * Decode WS-INFILE02-NAME to WS-OUTFILE02-NAME in fixed-size
+      * chunks, checkpointing progress after each chunk so the
+      * job can be restarted where it left off.
+      *
+       3000-PROCESS-CHUNKED.
+           MOVE 0 TO WS-DCHUNK-NUM
+           MOVE 0 TO WS-DBYTES-PROCESSED
+           MOVE 'N' TO WS-DCHNKOUT-ERROR-SW
+
+           PERFORM 3010-LOAD-CHECKPOINT
+
+           OPEN INPUT DCHNKIN
+
+           IF WS-DCHUNK-NUM > 0
+               PERFORM 3020-SKIP-COMPLETED-CHUNKS
+               PERFORM 3017-OPEN-DCHNKOUT-RESUME
+           ELSE
+               PERFORM 3016-OPEN-DCHNKOUT-FRESH
+           END-IF
+
+           IF WS-DCHNKOUT-ERROR
+               DISPLAY MYNAME ' unable to open ' WS-OUTFILE02-NAME
+                       ' for output'
+               MOVE 12 TO RETURN-CODE
+               CLOSE DCHNKIN
+           ELSE
+               PERFORM 3030-READ-CHUNK
+
+               PERFORM UNTIL DCHNKIN-EOF OR WS-DCHNKOUT-ERROR
+                   PERFORM 3040-DECODE-AND-WRITE-CHUNK
+                   PERFORM 3050-SAVE-CHECKPOINT
+                   PERFORM 3030-READ-CHUNK
+               END-PERFORM
+
+               CLOSE DCHNKIN
+               CALL 'CBL_CLOSE_FILE' USING WS-DCHNKOUT-HANDLE
+               GIVING WS-DCHNKOUT-RETCODE
+
+               IF WS-DCHNKOUT-ERROR
+                   DISPLAY MYNAME ' error writing ' WS-OUTFILE02-NAME
+                           ' at byte offset ' WS-DBYTES-PROCESSED
+                           ' - checkpoint saved through the last '
+                           'good chunk'
+                   MOVE 12 TO RETURN-CODE
+               END-IF
+           END-IF
+           .
+
+      *
+      * Opens DCHNKOUT through the CBL_ file handling routines
+      * instead of a COBOL FD, so its output is a plain binary file
+      * rather than one embedding GnuCOBOL's own length-prefixed
+      * record format - see the file section comment above.
+      *
+       3016-OPEN-DCHNKOUT-FRESH.
+           MOVE 0 TO WS-DCHNKOUT-OFFSET
+           CALL 'CBL_CREATE_FILE' USING
+               WS-OUTFILE02-NAME CBLIO-ACCESS-OUTPUT CBLIO-DENY-NONE
+               CBLIO-DEVICE-DEFAULT WS-DCHNKOUT-HANDLE
+           GIVING WS-DCHNKOUT-RETCODE
+
+           IF WS-DCHNKOUT-RETCODE NOT = 0
+               SET WS-DCHNKOUT-ERROR TO TRUE
+           END-IF
+           .
+
+      *
+      * Resuming a previously interrupted run: WS-DBYTES-PROCESSED
+      * (restored from the checkpoint) is the exact byte offset of
+      * the next unwritten byte of DCHNKOUT, so the file is opened
+      * for I-O and positioned there rather than reopened fresh.
+      *
+       3017-OPEN-DCHNKOUT-RESUME.
+           MOVE WS-DBYTES-PROCESSED TO WS-DCHNKOUT-OFFSET
+           CALL 'CBL_OPEN_FILE' USING
+               WS-OUTFILE02-NAME CBLIO-ACCESS-IO CBLIO-DENY-NONE
+               CBLIO-DEVICE-DEFAULT WS-DCHNKOUT-HANDLE
+           GIVING WS-DCHNKOUT-RETCODE
+
+           IF WS-DCHNKOUT-RETCODE NOT = 0
+               SET WS-DCHNKOUT-ERROR TO TRUE
+           END-IF
+           .
+
+      *
+      * If a checkpoint exists for this same input file, resume
+      * from the chunk after the last one completed.  A checkpoint
+      * for a different input file, or none at all, means start
+      * from the beginning.
+      *
+       3010-LOAD-CHECKPOINT.
+           MOVE SPACES TO WS-DCKPT-NAME
+           STRING FUNCTION TRIM(WS-OUTFILE02-NAME) DELIMITED BY SIZE
+                  '.ckpt' DELIMITED BY SIZE
+             INTO WS-DCKPT-NAME
+           END-STRING
+
+           OPEN INPUT DCKPTFILE
+
+           IF WS-DCKPT-STATUS = '00'
+               READ DCKPTFILE
+                 AT END CONTINUE
+               END-READ
+               IF DCKPT-INFILE(1:100) = WS-INFILE02-NAME(1:100)
+                   MOVE DCKPT-CHUNK-NUM TO WS-DCHUNK-NUM
+                   MOVE DCKPT-BYTE-OFFSET TO WS-DBYTES-PROCESSED
+               END-IF
+               CLOSE DCKPTFILE
+           END-IF
+           .
+
+       3020-SKIP-COMPLETED-CHUNKS.
+           PERFORM 3021-SKIP-ONE-CHUNK WS-DCHUNK-NUM TIMES
+           .
+
+       3021-SKIP-ONE-CHUNK.
+           READ DCHNKIN
+             AT END CONTINUE
+           END-READ
+           .
+
+       3030-READ-CHUNK.
+           READ DCHNKIN INTO IN-BUFFER
+             AT END SET DCHNKIN-EOF TO TRUE
+             NOT AT END MOVE WS-DCHNKIN-SIZE TO IN-BUFFER-LEN
+           END-READ
+           .
+
+       3040-DECODE-AND-WRITE-CHUNK.
+           CALL 'B64DECOD' USING
+               IN-BUFFER-LEN
+               IN-BUFFER
+               OUT-BUFFER-LEN
+               OUT-BUFFER
+               WS-DECODE-STRICT-SW
+               WS-BAD-CHAR-COUNT
+               WS-BAD-CHAR-OFFSET-TBL
+           END-CALL
+
+           IF RETURN-CODE NOT = 0
+               DISPLAY MYNAME ' error decoding chunk ' WS-DCHUNK-NUM
+               PERFORM 9020-DISPLAY-BAD-CHARS
+           END-IF
+
+           MOVE OUT-BUFFER-LEN TO WS-DCHNKOUT-SIZE
+           CALL 'CBL_WRITE_FILE' USING
+               WS-DCHNKOUT-HANDLE WS-DCHNKOUT-OFFSET WS-DCHNKOUT-SIZE
+               CBLIO-FLAGS-DEFAULT OUT-BUFFER
+           GIVING WS-DCHNKOUT-RETCODE
+
+           IF WS-DCHNKOUT-RETCODE NOT = 0
+               SET WS-DCHNKOUT-ERROR TO TRUE
+           ELSE
+               ADD 1 TO WS-DCHUNK-NUM
+               ADD OUT-BUFFER-LEN TO WS-DBYTES-PROCESSED
+               ADD OUT-BUFFER-LEN TO WS-DCHNKOUT-OFFSET
+           END-IF
+           .
+
+       3050-SAVE-CHECKPOINT.
+           OPEN OUTPUT DCKPTFILE
+
+           MOVE WS-INFILE02-NAME(1:100) TO DCKPT-INFILE(1:100)
+           MOVE WS-DCHUNK-NUM TO DCKPT-CHUNK-NUM
+           MOVE WS-DBYTES-PROCESSED TO DCKPT-BYTE-OFFSET
+
+           WRITE DCKPT-REC
+
+           CLOSE DCKPTFILE
+           .
+
        9010-ABORT.
            MOVE 12 TO RETURN-CODE
            GOBACK
            .
 
+      *
+      * Report the 1-based offsets in IN-BUFFER of any characters
+      * B64DECOD could not recognize as base64.
+      *
+       9020-DISPLAY-BAD-CHARS.
+           IF WS-BAD-CHAR-COUNT > 0
+               DISPLAY MYNAME ' invalid base64 character count = '
+                       WS-BAD-CHAR-COUNT
+               PERFORM 9030-DISPLAY-ONE-BAD-CHAR
+                 VARYING WS-BAD-CHAR-SUB FROM 1 BY 1
+                 UNTIL WS-BAD-CHAR-SUB > WS-BAD-CHAR-COUNT
+                 OR WS-BAD-CHAR-SUB > 50
+           END-IF
+           .
+
+       9030-DISPLAY-ONE-BAD-CHAR.
+           DISPLAY MYNAME ' invalid character at offset '
+                   WS-BAD-CHAR-OFFSET(WS-BAD-CHAR-SUB)
+           .
+
        ID Division.
       *
       * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
@@ -128,7 +697,36 @@
        Program-ID. B64DECOD Is Initial.
        Environment Division.
        Input-Output Section.
+       File-Control.
+      *
+      * Every call to this subprogram appends one record to the
+      * shared audit log, so B64AUDIT is opened Extend (falling
+      * back to Output the first time, when it does not yet
+      * exist) and closed again on every call - Is Initial resets
+      * Working-Storage on entry, so no open file can be held
+      * across calls.
+      *
+           Select AUDITLOG Assign To 'B64AUDIT'
+             Organization Line Sequential
+             File Status Is AUDIT-STATUS.
        Data Division.
+       File Section.
+      *
+      * One record per decode call: program name, timestamp,
+      * input length, output length and resulting RETURN-CODE.
+      *
+       FD  AUDITLOG.
+       01  AUDIT-REC.
+           05  AUDIT-PROGRAM      PIC X(008).
+           05  FILLER             PIC X(001).
+           05  AUDIT-TIMESTAMP    PIC X(021).
+           05  FILLER             PIC X(001).
+           05  AUDIT-IN-LEN       PIC 9(008).
+           05  FILLER             PIC X(001).
+           05  AUDIT-OUT-LEN      PIC 9(008).
+           05  FILLER             PIC X(001).
+           05  AUDIT-RETURN-CODE  PIC S9(004).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008) VALUE 'B64DECOD'.
@@ -165,6 +763,11 @@
            05  OUT-BLOCK              PIC X(004)      VALUE SPACES.
            05  NB-GROUPS-OF-FOUR      PIC 9(004) COMP.
            05  NB-GROUPS-OF-FOUR-R    PIC 9(004) COMP.
+           05  BLOCK-START-OFFSET     PIC 9(008) COMP VALUE 0.
+           05  BAD-CHAR-OFFSET-MAX    PIC 9(004) COMP VALUE 50.
+           05  WS-DECODE-CHAR         PIC X(001)      VALUE SPACE.
+
+       77  AUDIT-STATUS               PIC X(002)      VALUE SPACES.
 
        01  SWITCHES.
            05  SIX-BIT-CHAR-SW        PIC X(001)      VALUE 'N'.
@@ -183,16 +786,34 @@
        77  IN-BUFFER           PIC X(49152).
        77  OUT-BUFFER-LEN      PIC 9(008)  COMP.
        77  OUT-BUFFER          PIC X(32768).
+      *
+      * When DECODE-STRICT-SW is 'Y', any character in IN-BUFFER
+      * that is not part of the base64 alphabet (and is not the
+      * '=' padding character) causes RETURN-CODE to be set
+      * non-zero and its 1-based offset(s) in IN-BUFFER to be
+      * reported in BAD-CHAR-OFFSET-TBL, rather than being
+      * silently skipped.
+      *
+       77  DECODE-STRICT-SW    PIC X(001).
+           88  DECODE-STRICT                    VALUE 'Y'.
+       77  BAD-CHAR-COUNT      PIC 9(004)  COMP.
+       01  BAD-CHAR-OFFSET-TBL.
+           05  BAD-CHAR-OFFSET OCCURS 50 TIMES  PIC 9(008)  COMP.
 
        Procedure Division Using
            IN-BUFFER-LEN
            IN-BUFFER
            OUT-BUFFER-LEN
            OUT-BUFFER
+           DECODE-STRICT-SW
+           BAD-CHAR-COUNT
+           BAD-CHAR-OFFSET-TBL
            .
 
            INITIALIZE OUT-BUFFER-LEN
+           INITIALIZE BAD-CHAR-COUNT
            PERFORM 1000-CONVERT
+           PERFORM 9000-WRITE-AUDIT-RECORD
 
            GOBACK.
 
@@ -207,7 +828,7 @@
              NB-GROUPS-OF-FOUR TIMES
 
            EVALUATE NB-GROUPS-OF-FOUR-R
-             WHEN 0 
+             WHEN 0
                     MOVE 0 TO RETURN-CODE
              WHEN 1
       *             Invalid base64 encoded data
@@ -218,7 +839,11 @@
                     MOVE 0 TO RETURN-CODE
            END-EVALUATE
 
-           GOBACK
+      *    A strict-mode character failure takes precedence over
+      *    the generic invalid-length RETURN-CODE set above.
+           IF DECODE-STRICT AND BAD-CHAR-COUNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF
            .
 
       * 
@@ -306,6 +931,8 @@
       *    GNU COBOL (OpenCOBOL) 1.1.0 gives a truncation
       *    warning for this statement.  The reference modification
       *    makes it okay.
+           MOVE IN-BUFFER-PTR TO BLOCK-START-OFFSET
+
            MOVE IN-BUFFER(IN-BUFFER-PTR:IN-BLOCK-SIZE)
              TO GROUP-OF-FOUR-TBL
 
@@ -324,6 +951,8 @@
                      ADD 1 TO OUT-BLOCK-SIZE
       *              Shift Left Logical 2 bits
                      MULTIPLY 4 BY EIGHT-BYTE-INT
+                 ELSE
+                     PERFORM 1120-FLAG-BAD-CHAR
                  END-IF
                  ADD 1 TO IN-BUFFER-PTR
              END-IF
@@ -342,21 +971,68 @@
            ADD OUT-BLOCK-SIZE TO OUT-BUFFER-LEN
            .
 
+      *
+      * Accept either the standard alphabet ('+' and '/') or the
+      * RFC 4648 Section 5 URL-safe alphabet ('-' and '_') on
+      * input, regardless of which one produced the data, by
+      * normalizing the URL-safe characters to their standard
+      * equivalents before the table lookup below.
+      *
        1110-FIND-SIX-BIT-CHAR.
            INITIALIZE SIX-BIT-CHAR-SW
            INITIALIZE SIX-BIT-SUB
+           MOVE GROUP-OF-FOUR-CHAR(GROUP-OF-FOUR-SUB) TO WS-DECODE-CHAR
+           EVALUATE WS-DECODE-CHAR
+             WHEN '-' MOVE '+' TO WS-DECODE-CHAR
+             WHEN '_' MOVE '/' TO WS-DECODE-CHAR
+           END-EVALUATE
 
            PERFORM
-           UNTIL SIX-BIT-SUB > LENGTH OF SIX-BIT-CHARS-TBL
+           UNTIL SIX-BIT-SUB >= LENGTH OF SIX-BIT-CHARS-TBL
            OR SIX-BIT-CHAR-FOUND
              ADD 1 TO SIX-BIT-SUB
-             IF SIX-BIT-CHAR(SIX-BIT-SUB) 
-             = GROUP-OF-FOUR-CHAR(GROUP-OF-FOUR-SUB)
+             IF SIX-BIT-CHAR(SIX-BIT-SUB)
+             = WS-DECODE-CHAR
                  SET SIX-BIT-CHAR-FOUND TO TRUE
              END-IF
            END-PERFORM
            .
 
+      *
+      * Record an unrecognized base64 character when the caller
+      * has asked for strict checking.  Only the first
+      * BAD-CHAR-OFFSET-MAX offsets are kept; BAD-CHAR-COUNT
+      * still reflects the true total.
+      *
+       1120-FLAG-BAD-CHAR.
+           IF DECODE-STRICT
+               ADD 1 TO BAD-CHAR-COUNT
+               IF BAD-CHAR-COUNT <= BAD-CHAR-OFFSET-MAX
+                   COMPUTE BAD-CHAR-OFFSET(BAD-CHAR-COUNT) =
+                       BLOCK-START-OFFSET + GROUP-OF-FOUR-SUB - 1
+               END-IF
+           END-IF
+           .
+
+      *    Appends one audit record for this call to B64AUDIT,
+      *    creating it the first time it is written.
+       9000-WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDITLOG
+           IF AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDITLOG
+           END-IF
+
+           MOVE SPACES TO AUDIT-REC
+           MOVE MYNAME TO AUDIT-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE IN-BUFFER-LEN TO AUDIT-IN-LEN
+           MOVE OUT-BUFFER-LEN TO AUDIT-OUT-LEN
+           MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+           WRITE AUDIT-REC
+
+           CLOSE AUDITLOG
+           .
+
        END PROGRAM B64DECOD.
        END PROGRAM b64demo2.
 
