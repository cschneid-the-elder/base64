@@ -1,29 +1,121 @@
        ID Division.
-      * 
+      *
       * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
-      * 
-      * I accept no liability for damages of any kind resulting 
+      *
+      * I accept no liability for damages of any kind resulting
       * from the use of this software.  Use at your own risk.
       *
       * This software may be modified and distributed under the terms
       * of the MIT license. See the LICENSE file for details.
       *
       * Base64 encoding in the COBOL language
-      * 
+      *
       * The nested program does the encoding, this parent program
       * provides the data to be encoded.  The separation of duties
       * allows the nested program to be coded in a manner which is
       * likely to be more portable between compilers.
       *
-      * This parent program accepts one of two command-line
-      * parameters:
-      * test - initiates tests using strings listed on the Base64  
+      * This parent program accepts one of four parameters, taken
+      * from the job's PARM environment variable (the way a batch
+      * scheduler passes a JCL EXEC PARM= value through to a program
+      * run outside MVS) so this can run as a scheduled batch step
+      * rather than only interactively.  If PARM is not set, the
+      * command line is used instead, so the program still runs
+      * interactively for ad hoc testing.
+      * test - initiates tests using strings listed on the Base64
       *        encoding page
       *        https://en.wikipedia.org/wiki/Base64#Output_padding
-      * file - initiates encoding of a file named favicon.ico
-      *        located in the current directory, which is presumed
-      *        to contain the result of retrieving data from
-      *        http://rosettacode.org/favicon.ico
+      * file - initiates a nightly batch encoding job.  A control
+      *        file (one file name per record) is read, and each
+      *        named file is in turn read and passed to B64ENCOD.
+      *        The result is written to an output file as one
+      *        tagged record per input file, containing the source
+      *        file name and its base64 encoding.
+      * chnk - followed by an input file name and an output file
+      *        name, encodes a single, arbitrarily large file in
+      *        fixed-size chunks (each a multiple of 3 bytes, so a
+      *        chunk boundary never splits a 3-byte encode group).
+      *        A checkpoint of the last chunk completed is kept so
+      *        that a job which dies partway through a large file
+      *        can be restarted rather than reprocessed from
+      *        scratch.
+      * mime - followed by an input file name and an output file
+      *        name, encodes a single file with a 76-column MIME
+      *        line wrap (CRLF inserted every 76 output characters,
+      *        per RFC 2045) and writes the wrapped result to the
+      *        output file, for handing straight to a mail transfer
+      *        agent or anything else expecting MIME-formatted
+      *        base64.
+      *
+      * Modification History
+      * 2021       CRS  Initial version.
+      * 2026-08-09 CRS  Generalized FILE mode from a single hardcoded
+      *                 favicon.ico into a control-file driven batch
+      *                 of arbitrary input files.
+      * 2026-08-09 CRS  Added CHNK mode for chunked, restartable
+      *                 encoding of files too large for the 32K
+      *                 IN-BUFFER to hold in one piece.
+      * 2026-08-09 CRS  CTLFILE and OUTPUT01 now assigned to symbolic
+      *                 DD names instead of hardcoded paths, and
+      *                 PROCESS-TYPE now comes from the PARM
+      *                 environment variable, so this job can be
+      *                 slotted into JCL-style batch scheduling.
+      * 2026-08-09 CRS  OUTPUT01's record layout moved out to
+      *                 copybook OUTPUT01 so downstream jobs reading
+      *                 this dataset can share the same layout.
+      * 2026-08-09 CRS  INPUT01 and CHNKIN are read through the CBL_
+      *                 file handling routines instead of a COBOL FD,
+      *                 since GnuCOBOL's Record Binary Sequential
+      *                 organization only opens files in its own
+      *                 length-prefixed record format and cannot read
+      *                 a plain externally created binary file; CHNKIN
+      *                 resume now seeks directly to the checkpointed
+      *                 byte offset instead of re-reading and
+      *                 discarding completed chunks.  CHNKOUT switched
+      *                 to Line Sequential, which has no such
+      *                 restriction for the text it holds.  1020's
+      *                 batch encode call now passes WRAP-WIDTH-NONE,
+      *                 since embedded MIME line breaks are not valid
+      *                 in a Line Sequential record.
+      * 2026-08-09 CRS  1020 now rejects a file larger than IN-BUFFER
+      *                 and checks every CBL_ file handling return
+      *                 code instead of proceeding regardless; OUTPUT01
+      *                 carries a new status flag (see copybook
+      *                 OUTPUT01) so a downstream reader can tell a
+      *                 skipped file from a genuine empty encoding.
+      *                 CKPT-BYTE-OFFSET widened to PIC 9(018) to
+      *                 match the size of file this job can otherwise
+      *                 already chunk through in CHNK mode - the old
+      *                 PIC 9(008) silently wrapped the checkpoint on
+      *                 any restartable job past ~100MB.  FILE and
+      *                 CHNK mode now accept an optional URLSAFE
+      *                 argument selecting the URL-safe output
+      *                 alphabet, which previously had no way to be
+      *                 requested by an operator of this job.
+      * 2026-08-09 CRS  3015/3030 now check every CBL_ file handling
+      *                 return code for CHNKIN the same way 1026
+      *                 already does for INPUT01, aborting CHNK mode
+      *                 with a diagnostic instead of silently writing
+      *                 an empty or truncated CHNKOUT reported as
+      *                 success.  WS-CHUNK-NUM and WS-BYTES-PROCESSED
+      *                 widened to PIC 9(018) COMP to match
+      *                 WS-CHNKIN-TOTAL-SIZE/CKPT-BYTE-OFFSET - the old
+      *                 PIC 9(008) COMP wrapped at the 32-bit binary
+      *                 boundary, not at eight decimal digits, well
+      *                 inside the range of a multi-gigabyte file.
+      *                 CKPT-CHUNK-NUM widened to match so the wider
+      *                 WS-CHUNK-NUM is not silently truncated again
+      *                 on its way to the checkpoint record.
+      * 2026-08-09 CRS  Added MIME mode: applies WRAP-WIDTH line
+      *                 wrapping per RFC 2045, which until now had no
+      *                 reachable output path, since OUTPUT01 and
+      *                 CHNKOUT are both Line Sequential and cannot
+      *                 carry the embedded CR/LF a wrap inserts.
+      *                 MIME mode encodes a single named file with
+      *                 WRAP-WIDTH-MIME and writes the wrapped result
+      *                 through the CBL_ file handling routines as
+      *                 plain bytes, giving the wrap-width feature an
+      *                 actual user-visible effect.
       *
       * Be advised that output from this parent program includes a
       * trailing x'0a' line feed.
@@ -32,61 +124,454 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select INPUT01 Assign To './favicon.ico'
-             Organization Record Binary Sequential.
+      *
+      * CTLFILE and OUTPUT01 are assigned to symbolic DD names.  At
+      * run time the actual dataset is taken from the environment
+      * variable of the same name (e.g. DD_CTLFILE or CTLFILE) if
+      * one is set, exactly as a JCL DD statement would supply the
+      * dataset for a ddname; absent that, the ddname itself is used
+      * as a relative file name so the job still runs unattended.
+      *
+      * INPUT01 and CHNKIN are the arbitrary binary files named at
+      * run time by CTLFILE/the command line; they are read through
+      * the CBL_ file handling routines in the Procedure Division
+      * instead of a Select/FD here - see WS-INPUT01-FILENAME and
+      * WS-CHNKIN-NAME below.
+      *
+           Select CTLFILE Assign To 'CTLFILE'
+             Organization Line Sequential.
+           Select OUTPUT01 Assign To 'B64OUT'
+             Organization Line Sequential.
+           Select CHNKOUT Assign To Dynamic WS-CHNKOUT-NAME
+             Organization Line Sequential.
+           Select CKPTFILE Assign To Dynamic WS-CKPT-NAME
+             Organization Line Sequential
+             File Status Is WS-CKPT-STATUS.
        Data Division.
        File Section.
-       FD  INPUT01.
-       01  INPUT01-REC PIC X(3638).
+      *
+      * One file name per record, naming the files to be
+      * base64 encoded by this batch job.
+      *
+       FD  CTLFILE.
+       01  CTLFILE-REC                PIC X(100).
+
+      *
+      * One tagged record per input file, containing the source
+      * file name and its base64 encoding.  The record layout is
+      * kept in copybook OUTPUT01 so any other job reading this
+      * dataset can COPY the same layout instead of recopying it
+      * by hand.
+      *
+       FD  OUTPUT01.
+           COPY OUTPUT01.
+
+      *
+      * The base64 encoding of CHNKIN, one record per chunk
+      * processed.  CHNKIN itself has no FD - it is read WS-CHNKIN-
+      * SIZE bytes (a multiple of 3) at a time through the CBL_ file
+      * handling routines instead; see 3015-OPEN-CHNKIN.
+      *
+       FD  CHNKOUT
+           RECORD IS VARYING IN SIZE FROM 1 TO 65536
+           DEPENDING ON WS-CHNKOUT-SIZE.
+       01  CHNKOUT-REC                PIC X(65536).
+
+      *
+      * Records the last chunk number successfully completed for
+      * a given input file, so a failed CHNK run can be restarted
+      * from that point rather than from the beginning.
+      *
+       FD  CKPTFILE.
+       01  CKPT-REC.
+           05  CKPT-INFILE            PIC X(100).
+           05  CKPT-CHUNK-NUM         PIC 9(018).
+           05  CKPT-BYTE-OFFSET       PIC 9(018).
 
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008) VALUE 'b64demo1'.
+           05  CHUNK-SIZE-MAX     PIC 9(008) COMP VALUE 32766.
+      *
+      * B64ENCOD supports MIME line-wrapped output (a WRAP-WIDTH
+      * greater than zero).  OUTPUT01 and CHNKOUT are Line Sequential
+      * and cannot hold the embedded CR/LF bytes a wrap would insert,
+      * so FILE and CHNK mode always pass WRAP-WIDTH-NONE; MIME mode
+      * (see 4000-PROCESS-MIME) is the one call site that passes
+      * WRAP-WIDTH-MIME, writing its wrapped result through the CBL_
+      * file handling routines as a plain byte stream instead of a
+      * COBOL record, which has no such restriction.
+      *
+           05  WRAP-WIDTH-NONE    PIC 9(004) COMP VALUE 0.
+           05  WRAP-WIDTH-MIME    PIC 9(004) COMP VALUE 76.
+           05  ALPHABET-STANDARD  PIC X(001)      VALUE 'N'.
+           05  ALPHABET-URLSAFE   PIC X(001)      VALUE 'Y'.
+      *
+      * Access/deny/device bytes and buffer sizes for the CBL_
+      * file handling routines used to read INPUT01 and CHNKIN as
+      * plain binary files.  CBL_ offsets must be PIC 9(018) COMP
+      * and byte counts PIC 9(008) COMP - this runtime's CBL_ file
+      * routines read/write those parameters at those fixed widths
+      * regardless of the field declared, so a narrower or wider
+      * PICTURE picks up whatever bytes follow it in storage.
+      *
+           05  CBLIO-ACCESS-INPUT   PIC X(001) VALUE X'01'.
+           05  CBLIO-ACCESS-OUTPUT  PIC X(001) VALUE X'02'.
+           05  CBLIO-DENY-NONE      PIC X(001) VALUE X'00'.
+           05  CBLIO-DEVICE-DEFAULT PIC X(001) VALUE X'00'.
+           05  CBLIO-FLAGS-DEFAULT  PIC X(001) VALUE X'00'.
 
+       77  WS-COMMAND-LINE        PIC X(200)         VALUE SPACES.
        77  PROCESS-TYPE           PIC X(004)         VALUE SPACES.
        77  PROCESS-SW             PIC X(004)         VALUE SPACES.
            88  PROCESS-FILE                          VALUE 'FILE'.
            88  PROCESS-TEST                          VALUE 'TEST'.
+           88  PROCESS-CHUNKED                        VALUE 'CHNK'.
+           88  PROCESS-MIME                          VALUE 'MIME'.
+      *
+      * WS-CMDLINE-ARG2 is the UNSTRING target for the command
+      * line's second token, whatever that token means for the
+      * mode selected - FILE mode's alphabet option, or CHNK/MIME
+      * mode's input file name.  The main procedure copies it into
+      * whichever mode-specific field actually applies, rather than
+      * a mode reading another mode's named field directly.
+      *
+       77  WS-CMDLINE-ARG2        PIC X(100)         VALUE SPACES.
+      *
+      * FILE mode takes this as its second command line token in
+      * place of an input/output file name pair, and CHNK mode
+      * takes it as an optional fourth token following its input
+      * and output file names; either way, a value of URLSAFE
+      * selects ALPHABET-URLSAFE for that run's B64ENCOD calls in
+      * place of the default ALPHABET-STANDARD.
+      *
+       77  WS-ALPHA-ARG           PIC X(010)         VALUE SPACES.
+       77  WS-ALPHA-OPT           PIC X(010)         VALUE SPACES.
+       77  WS-SELECTED-ALPHABET   PIC X(001)         VALUE 'N'.
        77  IN-BUFFER-LEN          PIC 9(008)   COMP  VALUE 0.
        77  IN-BUFFER              PIC X(32768)       VALUE LOW-VALUES.
        77  OUT-BUFFER-LEN         PIC 9(008)   COMP  VALUE 0.
        77  OUT-BUFFER             PIC X(65536)       VALUE LOW-VALUES.
 
+       77  WS-INPUT01-FILENAME    PIC X(100)         VALUE SPACES.
+       77  WS-INPUT01-HANDLE      PIC X(004)         VALUE LOW-VALUES.
+       77  WS-INPUT01-RETCODE     PIC 9(008)   COMP-5 VALUE 0.
+       77  WS-INPUT01-OFFSET      PIC 9(018)   COMP  VALUE 0.
+       01  WS-INPUT01-DETAILS.
+           05  WS-INPUT01-FILE-SIZE PIC 9(018) COMP.
+           05  FILLER                PIC X(024).
+      *
+      * Set whenever WS-INPUT01-FILENAME cannot be found, cannot be
+      * opened or read, or is larger than IN-BUFFER can hold, so
+      * 1020-PROCESS-ONE-FILE writes an error indicator to OUTPUT01
+      * instead of a truncated or empty encoding reported as
+      * success.
+      *
+       77  WS-INPUT01-ERROR-SW    PIC X(004)         VALUE 'N'.
+           88  WS-INPUT01-ERROR                      VALUE 'Y'.
+
+       77  CTLFILE-EOF-SW         PIC X(004)         VALUE 'N'.
+           88  CTLFILE-EOF                           VALUE 'Y'.
+
+      *
+      * MIME mode working storage.  MIME mode reuses WS-CHNKIN-NAME/
+      * WS-CHNKOUT-NAME (the command line's second and third tokens)
+      * as its single input/output file name pair, and WS-INPUT01-*
+      * (see above) to validate and read that one input file.
+      *
+       77  WS-MIMEOUT-HANDLE      PIC X(004)         VALUE LOW-VALUES.
+       77  WS-MIMEOUT-RETCODE     PIC 9(008)   COMP-5 VALUE 0.
+       77  WS-MIMEOUT-OFFSET      PIC 9(018)   COMP  VALUE 0.
+       77  WS-MIMEOUT-LEN         PIC 9(008)   COMP  VALUE 0.
+
+      *
+      * CHNK mode working storage.
+      *
+       77  WS-CHNKIN-NAME         PIC X(100)         VALUE SPACES.
+       77  WS-CHNKOUT-NAME        PIC X(100)         VALUE SPACES.
+       77  WS-CKPT-NAME           PIC X(105)         VALUE SPACES.
+       77  WS-CKPT-STATUS         PIC X(002)         VALUE SPACES.
+       77  WS-CHNKIN-SIZE         PIC 9(008)   COMP  VALUE 0.
+       77  WS-CHNKOUT-SIZE        PIC 9(008)   COMP  VALUE 0.
+       77  WS-CHUNK-NUM           PIC 9(018)   COMP  VALUE 0.
+       77  WS-BYTES-PROCESSED     PIC 9(018)   COMP  VALUE 0.
+       77  CHNKIN-EOF-SW          PIC X(004)         VALUE 'N'.
+           88  CHNKIN-EOF                            VALUE 'Y'.
+      *
+      * CHNKIN is opened and read through the CBL_ file handling
+      * routines rather than a COBOL FD - see 3015-OPEN-CHNKIN.
+      *
+       77  WS-CHNKIN-HANDLE       PIC X(004)         VALUE LOW-VALUES.
+       77  WS-CHNKIN-RETCODE      PIC 9(008)   COMP-5 VALUE 0.
+       77  WS-CHNKIN-OFFSET       PIC 9(018)   COMP  VALUE 0.
+       77  WS-CHNKIN-TOTAL-SIZE   PIC 9(018)   COMP  VALUE 0.
+       77  WS-CHNKIN-REMAINING    PIC 9(018)   COMP  VALUE 0.
+       01  WS-CHNKIN-DETAILS.
+           05  WS-CHNKIN-FILE-SIZE  PIC 9(018) COMP.
+           05  FILLER               PIC X(024).
+      *
+      * Set whenever WS-CHNKIN-NAME cannot be found, cannot be
+      * opened, or a chunk read against it fails partway through -
+      * see 3015-OPEN-CHNKIN and 3030-READ-CHUNK.  3000-PROCESS-
+      * CHUNKED aborts the run rather than proceeding to write an
+      * empty or truncated CHNKOUT reported as success.
+      *
+       77  WS-CHNKIN-ERROR-SW     PIC X(004)         VALUE 'N'.
+           88  WS-CHNKIN-ERROR                       VALUE 'Y'.
+
        Procedure Division.
 
-           ACCEPT PROCESS-TYPE FROM COMMAND-LINE
+           ACCEPT WS-COMMAND-LINE FROM ENVIRONMENT 'PARM'
+           IF WS-COMMAND-LINE = SPACES
+               ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           END-IF
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACE
+             INTO PROCESS-TYPE WS-CMDLINE-ARG2 WS-CHNKOUT-NAME
+                  WS-ALPHA-ARG
+           END-UNSTRING
            MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
              TO PROCESS-SW
 
            EVALUATE TRUE
-              WHEN PROCESS-FILE PERFORM 1000-PROCESS-FAVICON
+              WHEN PROCESS-FILE
+                   MOVE WS-CMDLINE-ARG2 TO WS-ALPHA-OPT
+                   PERFORM 1005-SELECT-ALPHABET
+                   PERFORM 1000-PROCESS-BATCH
               WHEN PROCESS-TEST PERFORM 2000-PROCESS-WIKIPEDIA-TESTS
+              WHEN PROCESS-CHUNKED
+                   MOVE WS-CMDLINE-ARG2 TO WS-CHNKIN-NAME
+                   MOVE WS-ALPHA-ARG TO WS-ALPHA-OPT
+                   PERFORM 1005-SELECT-ALPHABET
+                   PERFORM 3000-PROCESS-CHUNKED
+              WHEN PROCESS-MIME
+                   MOVE WS-CMDLINE-ARG2 TO WS-CHNKIN-NAME
+                   MOVE WS-ALPHA-ARG TO WS-ALPHA-OPT
+                   PERFORM 1005-SELECT-ALPHABET
+                   PERFORM 4000-PROCESS-MIME
               WHEN OTHER
                    DISPLAY MYNAME
                            ' requires a command line argument'
-                           ' of FILE or TEST'
+                           ' of FILE, TEST, CHNK or MIME'
            END-EVALUATE
 
            GOBACK
            .
 
-       1000-PROCESS-FAVICON.
-           OPEN INPUT INPUT01
+      *
+      * FILE mode passes its second command line token and CHNK
+      * mode its fourth (see WS-ALPHA-ARG above) - either way, a
+      * value of URLSAFE selects the URL-safe output alphabet for
+      * that run; anything else, including no token at all, leaves
+      * the standard alphabet in effect.
+      *
+       1005-SELECT-ALPHABET.
+           MOVE ALPHABET-STANDARD TO WS-SELECTED-ALPHABET
+           IF FUNCTION UPPER-CASE(WS-ALPHA-OPT) = 'URLSAFE'
+               MOVE ALPHABET-URLSAFE TO WS-SELECTED-ALPHABET
+           END-IF
+           .
 
-           READ INPUT01 INTO IN-BUFFER
+       1000-PROCESS-BATCH.
+           OPEN INPUT CTLFILE
+           OPEN OUTPUT OUTPUT01
+
+           PERFORM 1010-READ-CTLFILE
+
+           PERFORM UNTIL CTLFILE-EOF
+               PERFORM 1020-PROCESS-ONE-FILE
+               PERFORM 1010-READ-CTLFILE
+           END-PERFORM
+
+           CLOSE CTLFILE
+           CLOSE OUTPUT01
+           .
+
+       1010-READ-CTLFILE.
+           READ CTLFILE
+             AT END SET CTLFILE-EOF TO TRUE
+           END-READ
+           .
+
+       1020-PROCESS-ONE-FILE.
+           MOVE SPACES TO WS-INPUT01-FILENAME
+           MOVE FUNCTION TRIM(CTLFILE-REC) TO WS-INPUT01-FILENAME
+
+           PERFORM 1021-VALIDATE-AND-READ-INPUT01
+
+           IF WS-INPUT01-ERROR
+               PERFORM 1025-WRITE-ERROR-RECORD
+           ELSE
+               PERFORM 1027-ENCODE-AND-WRITE-RECORD
+           END-IF
+           .
+
+      *
+      * Validates WS-INPUT01-FILENAME exists and fits in IN-BUFFER,
+      * then reads it through 1026-READ-INPUT01-FILE - shared by
+      * 1020-PROCESS-ONE-FILE (batch mode, one control file entry at
+      * a time) and 4000-PROCESS-MIME (a single named file).
+      *
+       1021-VALIDATE-AND-READ-INPUT01.
+           MOVE 'N' TO WS-INPUT01-ERROR-SW
+
+           INITIALIZE WS-INPUT01-DETAILS
+           CALL 'CBL_CHECK_FILE_EXIST' USING
+               WS-INPUT01-FILENAME WS-INPUT01-DETAILS
+           GIVING WS-INPUT01-RETCODE
+
+           IF WS-INPUT01-RETCODE NOT = 0
+               SET WS-INPUT01-ERROR TO TRUE
+           ELSE
+               IF WS-INPUT01-FILE-SIZE > LENGTH OF IN-BUFFER
+                   SET WS-INPUT01-ERROR TO TRUE
+               ELSE
+                   MOVE WS-INPUT01-FILE-SIZE TO IN-BUFFER-LEN
+                   PERFORM 1026-READ-INPUT01-FILE
+               END-IF
+           END-IF
+           .
+
+      *
+      * Opens, reads and closes WS-INPUT01-FILENAME, flagging
+      * WS-INPUT01-ERROR-SW on the first CBL_ file handling call
+      * that does not return success rather than proceeding with
+      * whatever IN-BUFFER happens to hold.
+      *
+       1026-READ-INPUT01-FILE.
+           MOVE 0 TO WS-INPUT01-OFFSET
+           CALL 'CBL_OPEN_FILE' USING
+               WS-INPUT01-FILENAME CBLIO-ACCESS-INPUT CBLIO-DENY-NONE
+               CBLIO-DEVICE-DEFAULT WS-INPUT01-HANDLE
+           GIVING WS-INPUT01-RETCODE
+
+           IF WS-INPUT01-RETCODE NOT = 0
+               SET WS-INPUT01-ERROR TO TRUE
+           ELSE
+               CALL 'CBL_READ_FILE' USING
+                   WS-INPUT01-HANDLE WS-INPUT01-OFFSET IN-BUFFER-LEN
+                   CBLIO-FLAGS-DEFAULT IN-BUFFER
+               GIVING WS-INPUT01-RETCODE
+
+               IF WS-INPUT01-RETCODE NOT = 0
+                   SET WS-INPUT01-ERROR TO TRUE
+               END-IF
+
+               CALL 'CBL_CLOSE_FILE' USING WS-INPUT01-HANDLE
+               GIVING WS-INPUT01-RETCODE
+           END-IF
+           .
+
+      *
+      * WS-INPUT01-FILENAME could not be found, opened, or read, or
+      * is larger than IN-BUFFER can hold - write OUTPUT01-REC with
+      * OUTREC-STATUS-ERROR and a blank OUTREC-B64 rather than a
+      * truncated or empty encoding that a downstream reader would
+      * mistake for success.
+      *
+       1025-WRITE-ERROR-RECORD.
+           MOVE SPACES TO OUTPUT01-REC
+           MOVE WS-INPUT01-FILENAME TO OUTREC-FILENAME
+           MOVE '|' TO OUTREC-DELIM
+           SET OUTREC-STATUS-ERROR TO TRUE
+           MOVE '|' TO OUTREC-DELIM2
+           MOVE SPACES TO OUTREC-B64
+
+           WRITE OUTPUT01-REC
+
+           DISPLAY MYNAME ' unable to encode ' WS-INPUT01-FILENAME
+                   ' - not found, unreadable, or larger than '
+                   LENGTH OF IN-BUFFER ' bytes'
+           .
+
+      *    OUTPUT01 is Line Sequential, so the encoded text
+      *    written to it must not contain embedded CR/LF pairs.
+       1027-ENCODE-AND-WRITE-RECORD.
+           CALL 'B64ENCOD' USING
+               IN-BUFFER-LEN
+               IN-BUFFER
+               OUT-BUFFER-LEN
+               OUT-BUFFER
+               WRAP-WIDTH-NONE
+               WS-SELECTED-ALPHABET
+           END-CALL
+
+           MOVE SPACES TO OUTPUT01-REC
+           MOVE WS-INPUT01-FILENAME TO OUTREC-FILENAME
+           MOVE '|' TO OUTREC-DELIM
+           SET OUTREC-STATUS-OK TO TRUE
+           MOVE '|' TO OUTREC-DELIM2
+           MOVE SPACES TO OUTREC-B64
+           MOVE OUT-BUFFER(1:OUT-BUFFER-LEN)
+             TO OUTREC-B64(1:OUT-BUFFER-LEN)
+
+           WRITE OUTPUT01-REC
+           .
+
+      *
+      * MIME mode: encode a single named file with a 76-column
+      * MIME line wrap (see WRAP-WIDTH-MIME) and write the wrapped
+      * result to a dedicated output file that can actually hold the
+      * embedded CR/LF the wrap inserts - OUTPUT01 and CHNKOUT
+      * cannot, being Line Sequential.
+      *
+       4000-PROCESS-MIME.
+           MOVE WS-CHNKIN-NAME TO WS-INPUT01-FILENAME
 
-           CLOSE INPUT01
+           PERFORM 1021-VALIDATE-AND-READ-INPUT01
 
-           MOVE LENGTH OF INPUT01-REC TO IN-BUFFER-LEN
+           IF WS-INPUT01-ERROR
+               DISPLAY MYNAME ' unable to encode ' WS-INPUT01-FILENAME
+                       ' - not found, unreadable, or larger than '
+                       LENGTH OF IN-BUFFER ' bytes'
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               PERFORM 4010-ENCODE-MIME-AND-WRITE
+           END-IF
+           .
 
+      *
+      * Writes the MIME-wrapped OUT-BUFFER straight to
+      * WS-CHNKOUT-NAME as plain bytes through the CBL_ file
+      * handling routines - the same reasoning as 1120-WRITE-
+      * OUTFILE02 in b64demo2.cbl applies here: a COBOL FD of any
+      * organization this runtime supports either imposes its own
+      * record envelope or cannot hold an embedded CR/LF.
+      *
+       4010-ENCODE-MIME-AND-WRITE.
            CALL 'B64ENCOD' USING
                IN-BUFFER-LEN
                IN-BUFFER
                OUT-BUFFER-LEN
                OUT-BUFFER
+               WRAP-WIDTH-MIME
+               WS-SELECTED-ALPHABET
            END-CALL
 
-           DISPLAY OUT-BUFFER(1:OUT-BUFFER-LEN)
+           MOVE OUT-BUFFER-LEN TO WS-MIMEOUT-LEN
+           MOVE 0 TO WS-MIMEOUT-OFFSET
+
+           CALL 'CBL_CREATE_FILE' USING
+               WS-CHNKOUT-NAME CBLIO-ACCESS-OUTPUT CBLIO-DENY-NONE
+               CBLIO-DEVICE-DEFAULT WS-MIMEOUT-HANDLE
+           GIVING WS-MIMEOUT-RETCODE
+
+           IF WS-MIMEOUT-RETCODE NOT = 0
+               DISPLAY MYNAME ' unable to create ' WS-CHNKOUT-NAME
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               CALL 'CBL_WRITE_FILE' USING
+                   WS-MIMEOUT-HANDLE WS-MIMEOUT-OFFSET WS-MIMEOUT-LEN
+                   CBLIO-FLAGS-DEFAULT OUT-BUFFER
+               GIVING WS-MIMEOUT-RETCODE
+
+               CALL 'CBL_CLOSE_FILE' USING WS-MIMEOUT-HANDLE
+               GIVING WS-MIMEOUT-RETCODE
+
+               IF WS-MIMEOUT-RETCODE NOT = 0
+                   DISPLAY MYNAME ' error writing ' WS-CHNKOUT-NAME
+                   MOVE 12 TO RETURN-CODE
+               END-IF
+           END-IF
            .
 
        2000-PROCESS-WIKIPEDIA-TESTS.
@@ -99,6 +584,8 @@
                IN-BUFFER
                OUT-BUFFER-LEN
                OUT-BUFFER
+               WRAP-WIDTH-NONE
+               ALPHABET-STANDARD
            END-CALL
 
            DISPLAY MYNAME ' IN-BUFFER-LEN = ' IN-BUFFER-LEN
@@ -115,6 +602,8 @@
                IN-BUFFER
                OUT-BUFFER-LEN
                OUT-BUFFER
+               WRAP-WIDTH-NONE
+               ALPHABET-STANDARD
            END-CALL
 
            DISPLAY MYNAME ' IN-BUFFER-LEN = ' IN-BUFFER-LEN
@@ -131,6 +620,8 @@
                IN-BUFFER
                OUT-BUFFER-LEN
                OUT-BUFFER
+               WRAP-WIDTH-NONE
+               ALPHABET-STANDARD
            END-CALL
 
            DISPLAY MYNAME ' IN-BUFFER-LEN = ' IN-BUFFER-LEN
@@ -147,6 +638,8 @@
                IN-BUFFER
                OUT-BUFFER-LEN
                OUT-BUFFER
+               WRAP-WIDTH-NONE
+               ALPHABET-STANDARD
            END-CALL
 
            DISPLAY MYNAME ' IN-BUFFER-LEN = ' IN-BUFFER-LEN
@@ -163,6 +656,8 @@
                IN-BUFFER
                OUT-BUFFER-LEN
                OUT-BUFFER
+               WRAP-WIDTH-NONE
+               ALPHABET-STANDARD
            END-CALL
 
            DISPLAY MYNAME ' IN-BUFFER-LEN = ' IN-BUFFER-LEN
@@ -171,17 +666,190 @@
            DISPLAY MYNAME ' OUT-BUFFER = ' OUT-BUFFER(1:OUT-BUFFER-LEN)
            .
 
+      *
+      * Encode WS-CHNKIN-NAME to WS-CHNKOUT-NAME in fixed-size
+      * chunks, checkpointing progress after each chunk so the
+      * job can be restarted where it left off.
+      *
+       3000-PROCESS-CHUNKED.
+           MOVE 0 TO WS-CHUNK-NUM
+           MOVE 0 TO WS-BYTES-PROCESSED
+           MOVE 'N' TO CHNKIN-EOF-SW
+           MOVE 'N' TO WS-CHNKIN-ERROR-SW
+
+           PERFORM 3010-LOAD-CHECKPOINT
+           PERFORM 3015-OPEN-CHNKIN
+
+           IF WS-CHNKIN-ERROR
+               DISPLAY MYNAME ' unable to encode ' WS-CHNKIN-NAME
+                       ' - not found or unreadable'
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               IF WS-CHUNK-NUM > 0
+                   OPEN EXTEND CHNKOUT
+               ELSE
+                   OPEN OUTPUT CHNKOUT
+               END-IF
+
+               PERFORM 3030-READ-CHUNK
+
+               PERFORM UNTIL CHNKIN-EOF OR WS-CHNKIN-ERROR
+                   PERFORM 3040-ENCODE-AND-WRITE-CHUNK
+                   PERFORM 3050-SAVE-CHECKPOINT
+                   PERFORM 3030-READ-CHUNK
+               END-PERFORM
+
+               PERFORM 3016-CLOSE-CHNKIN
+               CLOSE CHNKOUT
+
+               IF WS-CHNKIN-ERROR
+                   DISPLAY MYNAME ' error reading ' WS-CHNKIN-NAME
+                           ' at byte offset ' WS-BYTES-PROCESSED
+                           ' - checkpoint saved through the last '
+                           'good chunk'
+                   MOVE 12 TO RETURN-CODE
+               END-IF
+           END-IF
+           .
+
+      *
+      * If a checkpoint exists for this same input file, resume
+      * from the chunk after the last one completed.  A checkpoint
+      * for a different input file, or none at all, means start
+      * from the beginning.
+      *
+       3010-LOAD-CHECKPOINT.
+           MOVE SPACES TO WS-CKPT-NAME
+           STRING FUNCTION TRIM(WS-CHNKOUT-NAME) DELIMITED BY SIZE
+                  '.ckpt' DELIMITED BY SIZE
+             INTO WS-CKPT-NAME
+           END-STRING
+
+           OPEN INPUT CKPTFILE
+
+           IF WS-CKPT-STATUS = '00'
+               READ CKPTFILE
+                 AT END CONTINUE
+               END-READ
+               IF CKPT-INFILE(1:100) = WS-CHNKIN-NAME(1:100)
+                   MOVE CKPT-CHUNK-NUM TO WS-CHUNK-NUM
+                   MOVE CKPT-BYTE-OFFSET TO WS-BYTES-PROCESSED
+               END-IF
+               CLOSE CKPTFILE
+           END-IF
+           .
+
+      *
+      * Opens CHNKIN through the CBL_ file handling routines
+      * instead of a COBOL FD, so a plain externally created
+      * binary file can be opened and read at an arbitrary byte
+      * offset - GnuCOBOL's Record Binary Sequential organization
+      * expects its own length-prefixed record format on disk,
+      * which a plain binary file does not have.
+      *
+       3015-OPEN-CHNKIN.
+           INITIALIZE WS-CHNKIN-DETAILS
+           CALL 'CBL_CHECK_FILE_EXIST' USING
+               WS-CHNKIN-NAME WS-CHNKIN-DETAILS
+           GIVING WS-CHNKIN-RETCODE
+
+           IF WS-CHNKIN-RETCODE NOT = 0
+               SET WS-CHNKIN-ERROR TO TRUE
+           ELSE
+               MOVE WS-CHNKIN-FILE-SIZE TO WS-CHNKIN-TOTAL-SIZE
+
+               CALL 'CBL_OPEN_FILE' USING
+                   WS-CHNKIN-NAME CBLIO-ACCESS-INPUT CBLIO-DENY-NONE
+                   CBLIO-DEVICE-DEFAULT WS-CHNKIN-HANDLE
+               GIVING WS-CHNKIN-RETCODE
+
+               IF WS-CHNKIN-RETCODE NOT = 0
+                   SET WS-CHNKIN-ERROR TO TRUE
+               END-IF
+           END-IF
+           .
+
+       3016-CLOSE-CHNKIN.
+           CALL 'CBL_CLOSE_FILE' USING WS-CHNKIN-HANDLE
+           GIVING WS-CHNKIN-RETCODE
+           .
+
+      *
+      * WS-BYTES-PROCESSED (restored from the checkpoint when
+      * resuming) is the exact byte offset of the next unread byte
+      * of CHNKIN, so resuming a partially completed file is a
+      * direct seek rather than re-reading and discarding the
+      * chunks already done.
+      *
+       3030-READ-CHUNK.
+           IF WS-BYTES-PROCESSED >= WS-CHNKIN-TOTAL-SIZE
+               SET CHNKIN-EOF TO TRUE
+           ELSE
+               COMPUTE WS-CHNKIN-REMAINING =
+                   WS-CHNKIN-TOTAL-SIZE - WS-BYTES-PROCESSED
+               IF WS-CHNKIN-REMAINING > CHUNK-SIZE-MAX
+                   MOVE CHUNK-SIZE-MAX TO WS-CHNKIN-SIZE
+               ELSE
+                   MOVE WS-CHNKIN-REMAINING TO WS-CHNKIN-SIZE
+               END-IF
+
+               MOVE WS-BYTES-PROCESSED TO WS-CHNKIN-OFFSET
+               CALL 'CBL_READ_FILE' USING
+                   WS-CHNKIN-HANDLE WS-CHNKIN-OFFSET WS-CHNKIN-SIZE
+                   CBLIO-FLAGS-DEFAULT IN-BUFFER
+               GIVING WS-CHNKIN-RETCODE
+
+               IF WS-CHNKIN-RETCODE NOT = 0
+                   SET WS-CHNKIN-ERROR TO TRUE
+               ELSE
+                   MOVE WS-CHNKIN-SIZE TO IN-BUFFER-LEN
+               END-IF
+           END-IF
+           .
+
+       3040-ENCODE-AND-WRITE-CHUNK.
+           CALL 'B64ENCOD' USING
+               IN-BUFFER-LEN
+               IN-BUFFER
+               OUT-BUFFER-LEN
+               OUT-BUFFER
+               WRAP-WIDTH-NONE
+               WS-SELECTED-ALPHABET
+           END-CALL
+
+           MOVE OUT-BUFFER-LEN TO WS-CHNKOUT-SIZE
+           MOVE OUT-BUFFER(1:OUT-BUFFER-LEN)
+             TO CHNKOUT-REC(1:OUT-BUFFER-LEN)
+
+           WRITE CHNKOUT-REC
+
+           ADD 1 TO WS-CHUNK-NUM
+           ADD IN-BUFFER-LEN TO WS-BYTES-PROCESSED
+           .
+
+       3050-SAVE-CHECKPOINT.
+           OPEN OUTPUT CKPTFILE
+
+           MOVE WS-CHNKIN-NAME(1:100) TO CKPT-INFILE(1:100)
+           MOVE WS-CHUNK-NUM TO CKPT-CHUNK-NUM
+           MOVE WS-BYTES-PROCESSED TO CKPT-BYTE-OFFSET
+
+           WRITE CKPT-REC
+
+           CLOSE CKPTFILE
+           .
+
        ID Division.
-      * 
+      *
       * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
-      * 
-      * I accept no liability for damages of any kind resulting 
+      *
+      * I accept no liability for damages of any kind resulting
       * from the use of this software.  Use at your own risk.
       *
       * This software may be modified and distributed under the terms
       * of the MIT license. See the LICENSE file for details.
       *
-      * Base64 encode data passed via CALL parameters in the 
+      * Base64 encode data passed via CALL parameters in the
       * Linkage Section.
       *
       * This program presumes big-endian encoding for COMP
@@ -194,21 +862,62 @@
       * of your compiler.
       *
       * The output buffer containing the encoded data is limited
-      * to 64K, but this is arbitrary and can be increased 
+      * to 64K, but this is arbitrary and can be increased
       * subject only to the limits of your compiler.
       *
        Program-ID. B64ENCOD Is Initial.
        Environment Division.
        Input-Output Section.
+       File-Control.
+      *
+      * Every call to this subprogram appends one record to the
+      * shared audit log, so B64AUDIT is opened Extend (falling
+      * back to Output the first time, when it does not yet
+      * exist) and closed again on every call - Is Initial resets
+      * Working-Storage on entry, so no open file can be held
+      * across calls.
+      *
+           Select AUDITLOG Assign To 'B64AUDIT'
+             Organization Line Sequential
+             File Status Is AUDIT-STATUS.
        Data Division.
+       File Section.
+      *
+      * One record per encode call: program name, timestamp,
+      * input length, output length and resulting RETURN-CODE.
+      *
+       FD  AUDITLOG.
+       01  AUDIT-REC.
+           05  AUDIT-PROGRAM      PIC X(008).
+           05  FILLER             PIC X(001).
+           05  AUDIT-TIMESTAMP    PIC X(021).
+           05  FILLER             PIC X(001).
+           05  AUDIT-IN-LEN       PIC 9(008).
+           05  FILLER             PIC X(001).
+           05  AUDIT-OUT-LEN      PIC 9(008).
+           05  FILLER             PIC X(001).
+           05  AUDIT-RETURN-CODE  PIC S9(004).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008) VALUE 'B64ENCOD'.
            05  SIX-BIT-CHARS.
                10  PIC X(032) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdef'.
                10  PIC X(032) VALUE 'ghijklmnopqrstuvwxyz0123456789+/'.
+      *
+      * RFC 4648 Section 5 URL and filename safe alphabet -
+      * identical to SIX-BIT-CHARS except for the last two
+      * characters, so a caller's tokens can be embedded in a URL
+      * or query string with no further escaping.
+      *
+           05  SIX-BIT-CHARS-URLSAFE.
+               10  PIC X(032) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdef'.
+               10  PIC X(032) VALUE 'ghijklmnopqrstuvwxyz0123456789-_'.
+
+       77  AUDIT-STATUS           PIC X(002)      VALUE SPACES.
 
        01  WORK-AREAS.
+           05  CURRENT-SIX-BIT-CHARS  PIC X(064)      VALUE SPACES.
            05  IN-BUFFER-PTR      PIC 9(008)  COMP VALUE 1.
            05  OUT-BUFFER-PTR     PIC 9(008)  COMP VALUE 1.
            05  FOUR-BYTE-INT      PIC 9(008)  COMP VALUE ZERO.
@@ -231,22 +940,50 @@
            05  NB-GROUPS-OF-THREE-R   PIC 9(004) COMP.
            05  NB-BYTES               PIC 9(004) COMP.
            05  OUT-BLOCK-START        PIC 9(004) COMP.
+           05  LINE-POS               PIC 9(004) COMP VALUE 0.
 
        Linkage Section.
        77  IN-BUFFER-LEN       PIC 9(008)  COMP.
        77  IN-BUFFER           PIC X(32768).
        77  OUT-BUFFER-LEN      PIC 9(008)  COMP.
        77  OUT-BUFFER          PIC X(65536).
+      *
+      * When WRAP-WIDTH is greater than zero, a CRLF (X'0D0A') is
+      * inserted into OUT-BUFFER after every WRAP-WIDTH output
+      * characters, producing RFC 2045 (MIME) compliant line
+      * wrapping.  WRAP-WIDTH should be a multiple of 4 so that a
+      * line break never falls inside a 4-character output group;
+      * 76 is the standard MIME value.  A WRAP-WIDTH of zero
+      * produces one continuous line, as before.
+      *
+       77  WRAP-WIDTH          PIC 9(004)  COMP.
+      *
+      * When ALPHABET-SW is 'Y', the RFC 4648 Section 5 URL-safe
+      * alphabet is used in place of the standard alphabet, and
+      * '=' padding is omitted from the output entirely.
+      *
+       77  ALPHABET-SW         PIC X(001).
+           88  URL-SAFE-ALPHABET               VALUE 'Y'.
 
        Procedure Division Using
            IN-BUFFER-LEN
            IN-BUFFER
            OUT-BUFFER-LEN
            OUT-BUFFER
+           WRAP-WIDTH
+           ALPHABET-SW
            .
 
            INITIALIZE OUT-BUFFER-LEN
+           INITIALIZE LINE-POS
+           IF URL-SAFE-ALPHABET
+               MOVE SIX-BIT-CHARS-URLSAFE TO CURRENT-SIX-BIT-CHARS
+           ELSE
+               MOVE SIX-BIT-CHARS TO CURRENT-SIX-BIT-CHARS
+           END-IF
+           MOVE 0 TO RETURN-CODE
            PERFORM 1000-CONVERT
+           PERFORM 9000-WRITE-AUDIT-RECORD
 
            GOBACK.
 
@@ -274,6 +1011,7 @@
            MOVE 4 TO NB-BYTES
            PERFORM 2000-CONVERT-ONE-BLOCK
            ADD 3 TO IN-BUFFER-PTR
+           PERFORM 2020-APPLY-WRAP
            .
 
        1200-CONVERT-JUST-TWO.
@@ -289,14 +1027,17 @@
            MOVE 3 TO NB-BYTES
            PERFORM 2000-CONVERT-ONE-BLOCK
 
-      *    Pad with '=' because some implementations require it
-           STRING '='
-             INTO OUT-BUFFER
-             POINTER OUT-BUFFER-PTR
-           END-STRING
+           IF NOT URL-SAFE-ALPHABET
+      *        Pad with '=' because some implementations require it
+               STRING '='
+                 INTO OUT-BUFFER
+                 POINTER OUT-BUFFER-PTR
+               END-STRING
 
-      *    Account for the padding
-           ADD 1 TO OUT-BUFFER-LEN
+      *        Account for the padding
+               ADD 1 TO OUT-BUFFER-LEN
+           END-IF
+           PERFORM 2020-APPLY-WRAP
            .
 
        1300-CONVERT-JUST-ONE.
@@ -312,14 +1053,17 @@
            MOVE 2 TO NB-BYTES
            PERFORM 2000-CONVERT-ONE-BLOCK
 
-      *    Pad with '==' because some implementations require it
-           STRING '=='
-             INTO OUT-BUFFER
-             POINTER OUT-BUFFER-PTR
-           END-STRING
+           IF NOT URL-SAFE-ALPHABET
+      *        Pad with '==' because some implementations require it
+               STRING '=='
+                 INTO OUT-BUFFER
+                 POINTER OUT-BUFFER-PTR
+               END-STRING
 
-      *    Account for the padding
-           ADD 2 TO OUT-BUFFER-LEN
+      *        Account for the padding
+               ADD 2 TO OUT-BUFFER-LEN
+           END-IF
+           PERFORM 2020-APPLY-WRAP
            .
 
        2000-CONVERT-ONE-BLOCK.
@@ -354,7 +1098,7 @@
            SUBTRACT 1 FROM OUT-BLOCK-SUB
 
       *    Copy converted byte to OUT-BLOCK
-           MOVE SIX-BIT-CHARS(SIX-BIT-SUB:1)
+           MOVE CURRENT-SIX-BIT-CHARS(SIX-BIT-SUB:1)
              TO OUT-BLOCK(OUT-BLOCK-SUB:1)
 
       *    Initialize storage formerly occupied by converted byte
@@ -364,6 +1108,39 @@
            COMPUTE FOUR-BYTE-INT = FOUR-BYTE-INT / 256
            .
 
+      *    Insert a CRLF after every WRAP-WIDTH output characters,
+      *    called once per completed 4-character output group (an
+      *    all-zero WRAP-WIDTH leaves the output on one line).
+       2020-APPLY-WRAP.
+           ADD 4 TO LINE-POS
+           IF WRAP-WIDTH > 0 AND LINE-POS >= WRAP-WIDTH
+               STRING X'0D' X'0A'
+                 INTO OUT-BUFFER
+                 POINTER OUT-BUFFER-PTR
+               END-STRING
+               ADD 2 TO OUT-BUFFER-LEN
+               MOVE 0 TO LINE-POS
+           END-IF
+           .
+
+      *    Appends one audit record for this call to B64AUDIT,
+      *    creating it the first time it is written.
+       9000-WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDITLOG
+           IF AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDITLOG
+           END-IF
+
+           MOVE SPACES TO AUDIT-REC
+           MOVE MYNAME TO AUDIT-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE IN-BUFFER-LEN TO AUDIT-IN-LEN
+           MOVE OUT-BUFFER-LEN TO AUDIT-OUT-LEN
+           MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+           WRITE AUDIT-REC
+
+           CLOSE AUDITLOG
+           .
+
        END PROGRAM B64ENCOD.
        END PROGRAM b64demo1.
-
