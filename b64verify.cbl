@@ -0,0 +1,862 @@
+       ID Division.
+      *
+      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
+      *
+      * I accept no liability for damages of any kind resulting
+      * from the use of this software.  Use at your own risk.
+      *
+      * This software may be modified and distributed under the terms
+      * of the MIT license. See the LICENSE file for details.
+      *
+      * Base64 round-trip verification in the COBOL language
+      *
+      * b64demo1 and b64demo2 each exercise one half of the base64
+      * conversion (encode, decode) but nothing in this shop ever
+      * runs both halves against the same data to confirm they are
+      * true inverses of one another.  This program reads a file
+      * named on the command line in the same fixed-size, multiple
+      * of 3 bytes chunks that b64demo1's CHNK mode uses, runs each
+      * chunk through B64ENCOD and immediately back through
+      * B64DECOD, and byte-compares the decoded result against the
+      * original chunk.  A PASS/FAIL line is displayed, along with
+      * the byte offset of the first mismatch on a FAIL, so this can
+      * be run as a self-check against a new compiler version or a
+      * buffer-size change before either goes live.
+      *
+      * B64ENCOD and B64DECOD are nested programs, and GnuCOBOL does
+      * not allow a nested program to be CALLed from outside the
+      * source member that contains it, so the current versions of
+      * both are duplicated here rather than shared with b64demo1
+      * and b64demo2.  Any change to the conversion algorithm in
+      * those two programs should be mirrored here as well.
+      *
+      * The file to verify is taken from the job's PARM environment
+      * variable, the way a batch scheduler passes a JCL EXEC PARM=
+      * value through to a program run outside MVS; if PARM is not
+      * set, the command line is used instead, so the program still
+      * runs interactively for ad hoc testing.
+      *
+      * Modification History
+      * 2026-08-09 CRS  Initial version.
+      * 2026-08-09 CRS  VERIFYIN is now read through the CBL_ file
+      *                 handling routines instead of a COBOL FD,
+      *                 since GnuCOBOL's Record Binary Sequential
+      *                 organization combined with RECORD IS VARYING
+      *                 expects its own length-prefixed record
+      *                 format on disk and cannot open a plain
+      *                 externally created binary file.
+      * 2026-08-09 CRS  WS-TOTAL-BYTES and WS-MISMATCH-OFFSET widened
+      *                 to PIC 9(018) COMP to match WS-VERIFYIN-
+      *                 TOTAL-SIZE, so a multi-chunk file large
+      *                 enough to approach the old PIC 9(008) binary
+      *                 ceiling reports a correct byte count and
+      *                 mismatch offset instead of wrapping.
+      *
+       Program-ID. b64verify.
+       Environment Division.
+       Data Division.
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME             PIC X(009) VALUE 'b64verify'.
+           05  CHUNK-SIZE-MAX     PIC 9(008) COMP VALUE 32766.
+           05  WRAP-WIDTH-NONE    PIC 9(004) COMP VALUE 0.
+           05  ALPHABET-STANDARD  PIC X(001)      VALUE 'N'.
+      *
+      * Parameters for the CBL_ file handling routines used to read
+      * VERIFYIN as plain binary, byte for byte, with no COBOL
+      * record envelope of any kind.  The offset parameter of
+      * CBL_READ_FILE must be PIC 9(018) COMP and the length
+      * parameter must be PIC 9(008) COMP - any other combination
+      * of widths causes the routine to misread the parameter list
+      * and either read from far past the intended offset or
+      * silently return zero bytes.
+      *
+           05  CBLIO-ACCESS-INPUT   PIC X(001) VALUE X'01'.
+           05  CBLIO-DENY-NONE      PIC X(001) VALUE X'00'.
+           05  CBLIO-DEVICE-DEFAULT PIC X(001) VALUE X'00'.
+           05  CBLIO-FLAGS-DEFAULT  PIC X(001) VALUE X'00'.
+
+       77  WS-COMMAND-LINE        PIC X(200)         VALUE SPACES.
+       77  WS-VERIFYIN-NAME       PIC X(100)         VALUE SPACES.
+       77  WS-VERIFYIN-SIZE       PIC 9(008)   COMP  VALUE 0.
+       77  WS-VERIFYIN-HANDLE     PIC X(004)         VALUE SPACES.
+       77  WS-VERIFYIN-RETCODE    PIC 9(008)   COMP-5 VALUE 0.
+       77  WS-VERIFYIN-OFFSET     PIC 9(018)   COMP  VALUE 0.
+       77  WS-VERIFYIN-TOTAL-SIZE PIC 9(018)   COMP  VALUE 0.
+       77  WS-VERIFYIN-REMAINING  PIC 9(018)   COMP  VALUE 0.
+       01  WS-VERIFYIN-DETAILS.
+           05  WS-VERIFYIN-FILE-SIZE PIC 9(018) COMP.
+           05  FILLER                PIC X(024).
+       77  VERIFYIN-EOF-SW        PIC X(004)         VALUE 'N'.
+           88  VERIFYIN-EOF                          VALUE 'Y'.
+      *
+      * Set whenever WS-VERIFYIN-NAME cannot be found or opened -
+      * see 1005-OPEN-VERIFYIN.  1000-VERIFY-FILE skips the read/
+      * compare loop entirely and 1090-REPORT-RESULT reports FAIL
+      * rather than a PASS that never actually read the file.
+      *
+       77  WS-VERIFYIN-ERROR-SW   PIC X(004)         VALUE 'N'.
+           88  WS-VERIFYIN-ERROR                      VALUE 'Y'.
+
+       77  WS-CHUNK-NUM           PIC 9(008)   COMP  VALUE 0.
+       77  WS-TOTAL-BYTES         PIC 9(018)   COMP  VALUE 0.
+       77  WS-CMP-SUB             PIC 9(008)   COMP  VALUE 0.
+       77  WS-MISMATCH-OFFSET     PIC 9(018)   COMP  VALUE 0.
+       77  WS-MISMATCH-SW         PIC X(004)         VALUE 'N'.
+           88  MISMATCH-FOUND                        VALUE 'Y'.
+       77  WS-DECODE-FAIL-SW      PIC X(004)         VALUE 'N'.
+           88  DECODE-FAILED                         VALUE 'Y'.
+
+      *
+      * The original chunk, and B64ENCOD's Linkage parameters for
+      * encoding it.
+      *
+       77  IN-BUFFER-LEN          PIC 9(008)   COMP  VALUE 0.
+       77  IN-BUFFER              PIC X(32768)       VALUE LOW-VALUES.
+       77  OUT-BUFFER-LEN         PIC 9(008)   COMP  VALUE 0.
+       77  OUT-BUFFER             PIC X(65536)       VALUE LOW-VALUES.
+
+      *
+      * B64DECOD's Linkage parameters, decoding OUT-BUFFER straight
+      * back and comparing the result against the original chunk
+      * still held in IN-BUFFER.
+      *
+       77  D-IN-BUFFER-LEN        PIC 9(008)   COMP  VALUE 0.
+       77  D-IN-BUFFER            PIC X(49152)       VALUE LOW-VALUES.
+       77  D-OUT-BUFFER-LEN       PIC 9(008)   COMP  VALUE 0.
+       77  D-OUT-BUFFER           PIC X(32768)       VALUE LOW-VALUES.
+       77  WS-DECODE-STRICT-SW    PIC X(001)         VALUE 'Y'.
+       77  WS-BAD-CHAR-COUNT      PIC 9(004)   COMP  VALUE 0.
+       01  WS-BAD-CHAR-OFFSET-TBL.
+           05  WS-BAD-CHAR-OFFSET OCCURS 50 TIMES PIC 9(008) COMP.
+
+       Procedure Division.
+
+           ACCEPT WS-COMMAND-LINE FROM ENVIRONMENT 'PARM'
+           IF WS-COMMAND-LINE = SPACES
+               ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           END-IF
+           MOVE FUNCTION TRIM(WS-COMMAND-LINE) TO WS-VERIFYIN-NAME
+
+           IF WS-VERIFYIN-NAME = SPACES
+               DISPLAY MYNAME
+                       ' requires a command line argument naming'
+                       ' the file to verify'
+           ELSE
+               PERFORM 1000-VERIFY-FILE
+           END-IF
+
+           GOBACK
+           .
+
+      *
+      * Reads WS-VERIFYIN-NAME in fixed-size chunks, round-tripping
+      * each one through B64ENCOD and B64DECOD, stopping as soon as
+      * either subprogram reports a problem.
+      *
+       1000-VERIFY-FILE.
+           MOVE 0 TO WS-CHUNK-NUM
+           MOVE 0 TO WS-TOTAL-BYTES
+           MOVE 'N' TO WS-VERIFYIN-ERROR-SW
+
+           PERFORM 1005-OPEN-VERIFYIN
+
+           IF NOT WS-VERIFYIN-ERROR
+               PERFORM 1010-READ-CHUNK
+
+               PERFORM UNTIL VERIFYIN-EOF
+                          OR MISMATCH-FOUND
+                          OR DECODE-FAILED
+                   PERFORM 1020-VERIFY-CHUNK
+                   IF NOT MISMATCH-FOUND AND NOT DECODE-FAILED
+                       ADD IN-BUFFER-LEN TO WS-TOTAL-BYTES
+                       ADD 1 TO WS-CHUNK-NUM
+                       PERFORM 1010-READ-CHUNK
+                   END-IF
+               END-PERFORM
+
+               CALL 'CBL_CLOSE_FILE' USING WS-VERIFYIN-HANDLE
+               GIVING WS-VERIFYIN-RETCODE
+           END-IF
+
+           PERFORM 1090-REPORT-RESULT
+           .
+
+      *
+      * Opens VERIFYIN through the CBL_ file handling routines
+      * instead of a COBOL FD, so a plain externally created binary
+      * file can be opened and read at an arbitrary byte offset -
+      * see the CONSTANTS comment above.  Flags WS-VERIFYIN-ERROR-SW
+      * on the first call that does not report success, rather than
+      * proceeding to "verify" a file that was never actually read.
+      *
+       1005-OPEN-VERIFYIN.
+           INITIALIZE WS-VERIFYIN-DETAILS
+           CALL 'CBL_CHECK_FILE_EXIST' USING
+               WS-VERIFYIN-NAME WS-VERIFYIN-DETAILS
+           GIVING WS-VERIFYIN-RETCODE
+
+           IF WS-VERIFYIN-RETCODE NOT = 0
+               SET WS-VERIFYIN-ERROR TO TRUE
+           ELSE
+               MOVE WS-VERIFYIN-FILE-SIZE TO WS-VERIFYIN-TOTAL-SIZE
+
+               CALL 'CBL_OPEN_FILE' USING
+                   WS-VERIFYIN-NAME CBLIO-ACCESS-INPUT CBLIO-DENY-NONE
+                   CBLIO-DEVICE-DEFAULT WS-VERIFYIN-HANDLE
+               GIVING WS-VERIFYIN-RETCODE
+
+               IF WS-VERIFYIN-RETCODE NOT = 0
+                   SET WS-VERIFYIN-ERROR TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *
+      * WS-TOTAL-BYTES is the exact byte offset of the next unread
+      * byte of VERIFYIN.
+      *
+       1010-READ-CHUNK.
+           IF WS-TOTAL-BYTES >= WS-VERIFYIN-TOTAL-SIZE
+               SET VERIFYIN-EOF TO TRUE
+           ELSE
+               COMPUTE WS-VERIFYIN-REMAINING =
+                   WS-VERIFYIN-TOTAL-SIZE - WS-TOTAL-BYTES
+               IF WS-VERIFYIN-REMAINING > CHUNK-SIZE-MAX
+                   MOVE CHUNK-SIZE-MAX TO WS-VERIFYIN-SIZE
+               ELSE
+                   MOVE WS-VERIFYIN-REMAINING TO WS-VERIFYIN-SIZE
+               END-IF
+
+               MOVE WS-TOTAL-BYTES TO WS-VERIFYIN-OFFSET
+               CALL 'CBL_READ_FILE' USING
+                   WS-VERIFYIN-HANDLE WS-VERIFYIN-OFFSET
+                   WS-VERIFYIN-SIZE CBLIO-FLAGS-DEFAULT IN-BUFFER
+               GIVING WS-VERIFYIN-RETCODE
+               MOVE WS-VERIFYIN-SIZE TO IN-BUFFER-LEN
+           END-IF
+           .
+
+      *
+      * Encodes the chunk in IN-BUFFER, decodes the result straight
+      * back, and byte-compares the decoded output against
+      * IN-BUFFER, recording the absolute file offset of the first
+      * difference found.
+      *
+       1020-VERIFY-CHUNK.
+           CALL 'B64ENCOD' USING
+               IN-BUFFER-LEN
+               IN-BUFFER
+               OUT-BUFFER-LEN
+               OUT-BUFFER
+               WRAP-WIDTH-NONE
+               ALPHABET-STANDARD
+           END-CALL
+
+           MOVE OUT-BUFFER-LEN TO D-IN-BUFFER-LEN
+           MOVE OUT-BUFFER(1:OUT-BUFFER-LEN)
+             TO D-IN-BUFFER(1:OUT-BUFFER-LEN)
+
+           CALL 'B64DECOD' USING
+               D-IN-BUFFER-LEN
+               D-IN-BUFFER
+               D-OUT-BUFFER-LEN
+               D-OUT-BUFFER
+               WS-DECODE-STRICT-SW
+               WS-BAD-CHAR-COUNT
+               WS-BAD-CHAR-OFFSET-TBL
+           END-CALL
+
+           IF RETURN-CODE NOT = 0
+               SET DECODE-FAILED TO TRUE
+           ELSE
+               IF D-OUT-BUFFER-LEN NOT = IN-BUFFER-LEN
+                   SET MISMATCH-FOUND TO TRUE
+                   COMPUTE WS-MISMATCH-OFFSET = WS-TOTAL-BYTES + 1
+               ELSE
+                   PERFORM VARYING WS-CMP-SUB FROM 1 BY 1
+                   UNTIL WS-CMP-SUB > IN-BUFFER-LEN
+                      OR MISMATCH-FOUND
+                       IF D-OUT-BUFFER(WS-CMP-SUB:1)
+                          NOT = IN-BUFFER(WS-CMP-SUB:1)
+                           SET MISMATCH-FOUND TO TRUE
+                           COMPUTE WS-MISMATCH-OFFSET =
+                               WS-TOTAL-BYTES + WS-CMP-SUB
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+           .
+
+       1090-REPORT-RESULT.
+           EVALUATE TRUE
+             WHEN WS-VERIFYIN-ERROR
+               DISPLAY MYNAME ' FAIL - ' WS-VERIFYIN-NAME
+                       ' not found or unreadable'
+               MOVE 16 TO RETURN-CODE
+             WHEN DECODE-FAILED
+               DISPLAY MYNAME ' FAIL - B64DECOD returned RETURN-CODE '
+                       RETURN-CODE ' decoding chunk ' WS-CHUNK-NUM
+                       ' starting at byte offset ' WS-TOTAL-BYTES
+               MOVE 16 TO RETURN-CODE
+             WHEN MISMATCH-FOUND
+               DISPLAY MYNAME ' FAIL - decoded output first differs'
+                       ' from the original at byte offset '
+                       WS-MISMATCH-OFFSET
+               MOVE 12 TO RETURN-CODE
+             WHEN OTHER
+               DISPLAY MYNAME ' PASS - ' WS-TOTAL-BYTES
+                       ' byte(s) verified in ' WS-CHUNK-NUM
+                       ' chunk(s)'
+               MOVE 0 TO RETURN-CODE
+           END-EVALUATE
+           .
+
+      *
+      * The remainder of this program is B64ENCOD and B64DECOD,
+      * duplicated verbatim from b64demo1.cbl and b64demo2.cbl - see
+      * the note in the ID Division above.
+      *
+       Program-ID. B64ENCOD Is Initial.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+      *
+      * Every call to this subprogram appends one record to the
+      * shared audit log, so B64AUDIT is opened Extend (falling
+      * back to Output the first time, when it does not yet
+      * exist) and closed again on every call - Is Initial resets
+      * Working-Storage on entry, so no open file can be held
+      * across calls.
+      *
+           Select AUDITLOG Assign To 'B64AUDIT'
+             Organization Line Sequential
+             File Status Is AUDIT-STATUS.
+       Data Division.
+       File Section.
+      *
+      * One record per encode call: program name, timestamp,
+      * input length, output length and resulting RETURN-CODE.
+      *
+       FD  AUDITLOG.
+       01  AUDIT-REC.
+           05  AUDIT-PROGRAM      PIC X(008).
+           05  FILLER             PIC X(001).
+           05  AUDIT-TIMESTAMP    PIC X(021).
+           05  FILLER             PIC X(001).
+           05  AUDIT-IN-LEN       PIC 9(008).
+           05  FILLER             PIC X(001).
+           05  AUDIT-OUT-LEN      PIC 9(008).
+           05  FILLER             PIC X(001).
+           05  AUDIT-RETURN-CODE  PIC S9(004).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME             PIC X(008) VALUE 'B64ENCOD'.
+           05  SIX-BIT-CHARS.
+               10  PIC X(032) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdef'.
+               10  PIC X(032) VALUE 'ghijklmnopqrstuvwxyz0123456789+/'.
+      *
+      * RFC 4648 Section 5 URL and filename safe alphabet -
+      * identical to SIX-BIT-CHARS except for the last two
+      * characters, so a caller's tokens can be embedded in a URL
+      * or query string with no further escaping.
+      *
+           05  SIX-BIT-CHARS-URLSAFE.
+               10  PIC X(032) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdef'.
+               10  PIC X(032) VALUE 'ghijklmnopqrstuvwxyz0123456789-_'.
+
+       77  AUDIT-STATUS           PIC X(002)      VALUE SPACES.
+
+       01  WORK-AREAS.
+           05  CURRENT-SIX-BIT-CHARS  PIC X(064)      VALUE SPACES.
+           05  IN-BUFFER-PTR      PIC 9(008)  COMP VALUE 1.
+           05  OUT-BUFFER-PTR     PIC 9(008)  COMP VALUE 1.
+           05  FOUR-BYTE-INT      PIC 9(008)  COMP VALUE ZERO.
+           05  FOUR-BYTE-INT-BYTES1
+               REDEFINES FOUR-BYTE-INT.
+               10                     PIC X(003).
+               10  FOUR-BYTE-INT-LOW1 PIC X(001).
+           05  FOUR-BYTE-INT-BYTES2
+               REDEFINES FOUR-BYTE-INT.
+               10                     PIC X(001).
+               10  FOUR-BYTE-INT-LOW3 PIC X(003).
+           05  SIX-BIT-SUB            PIC 9(008) COMP VALUE ZERO.
+           05  SIX-BIT-SUB-X
+               REDEFINES SIX-BIT-SUB.
+               10                     PIC X(003).
+               10  SIX-BIT-SUB-LOW1     PIC X(001).
+           05  OUT-BLOCK-SUB          PIC 9(004) COMP VALUE 5.
+           05  OUT-BLOCK              PIC X(004)      VALUE SPACES.
+           05  NB-GROUPS-OF-THREE     PIC 9(004) COMP.
+           05  NB-GROUPS-OF-THREE-R   PIC 9(004) COMP.
+           05  NB-BYTES               PIC 9(004) COMP.
+           05  OUT-BLOCK-START        PIC 9(004) COMP.
+           05  LINE-POS               PIC 9(004) COMP VALUE 0.
+
+       Linkage Section.
+       77  IN-BUFFER-LEN       PIC 9(008)  COMP.
+       77  IN-BUFFER           PIC X(32768).
+       77  OUT-BUFFER-LEN      PIC 9(008)  COMP.
+       77  OUT-BUFFER          PIC X(65536).
+      *
+      * When WRAP-WIDTH is greater than zero, a CRLF (X'0D0A') is
+      * inserted into OUT-BUFFER after every WRAP-WIDTH output
+      * characters, producing RFC 2045 (MIME) compliant line
+      * wrapping.  WRAP-WIDTH should be a multiple of 4 so that a
+      * line break never falls inside a 4-character output group;
+      * 76 is the standard MIME value.  A WRAP-WIDTH of zero
+      * produces one continuous line, as before.
+      *
+       77  WRAP-WIDTH          PIC 9(004)  COMP.
+      *
+      * When ALPHABET-SW is 'Y', the RFC 4648 Section 5 URL-safe
+      * alphabet is used in place of the standard alphabet, and
+      * '=' padding is omitted from the output entirely.
+      *
+       77  ALPHABET-SW         PIC X(001).
+           88  URL-SAFE-ALPHABET               VALUE 'Y'.
+
+       Procedure Division Using
+           IN-BUFFER-LEN
+           IN-BUFFER
+           OUT-BUFFER-LEN
+           OUT-BUFFER
+           WRAP-WIDTH
+           ALPHABET-SW
+           .
+
+           INITIALIZE OUT-BUFFER-LEN
+           INITIALIZE LINE-POS
+           IF URL-SAFE-ALPHABET
+               MOVE SIX-BIT-CHARS-URLSAFE TO CURRENT-SIX-BIT-CHARS
+           ELSE
+               MOVE SIX-BIT-CHARS TO CURRENT-SIX-BIT-CHARS
+           END-IF
+           MOVE 0 TO RETURN-CODE
+           PERFORM 1000-CONVERT
+           PERFORM 9000-WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+       1000-CONVERT.
+           DIVIDE IN-BUFFER-LEN BY 3
+             GIVING NB-GROUPS-OF-THREE
+             REMAINDER NB-GROUPS-OF-THREE-R
+
+           PERFORM 1100-CONVERT-GROUPS-OF-THREE
+             NB-GROUPS-OF-THREE TIMES
+
+           EVALUATE NB-GROUPS-OF-THREE-R
+             WHEN 2
+                  PERFORM 1200-CONVERT-JUST-TWO
+             WHEN 1
+                  PERFORM 1300-CONVERT-JUST-ONE
+           END-EVALUATE
+           .
+
+       1100-CONVERT-GROUPS-OF-THREE.
+           INITIALIZE FOUR-BYTE-INT
+           MOVE IN-BUFFER(IN-BUFFER-PTR:3) TO FOUR-BYTE-INT-LOW3
+
+      *    Expect 4 output bytes for 3 input bytes
+           MOVE 4 TO NB-BYTES
+           PERFORM 2000-CONVERT-ONE-BLOCK
+           ADD 3 TO IN-BUFFER-PTR
+           PERFORM 2020-APPLY-WRAP
+           .
+
+       1200-CONVERT-JUST-TWO.
+           INITIALIZE FOUR-BYTE-INT
+           MOVE IN-BUFFER(IN-BUFFER-PTR:2)
+             TO FOUR-BYTE-INT-LOW3(2:2)
+      *    Shift Left Logical 2 bits because we only have
+      *    two bytes to convert, two bytes = 16 bits, but
+      *    we need 18 bits to comprise our 3 output bytes
+           MULTIPLY 4 BY FOUR-BYTE-INT
+
+      *    Expect 3 output bytes for 2 input bytes
+           MOVE 3 TO NB-BYTES
+           PERFORM 2000-CONVERT-ONE-BLOCK
+
+           IF NOT URL-SAFE-ALPHABET
+      *        Pad with '=' because some implementations require it
+               STRING '='
+                 INTO OUT-BUFFER
+                 POINTER OUT-BUFFER-PTR
+               END-STRING
+
+      *        Account for the padding
+               ADD 1 TO OUT-BUFFER-LEN
+           END-IF
+           PERFORM 2020-APPLY-WRAP
+           .
+
+       1300-CONVERT-JUST-ONE.
+           INITIALIZE FOUR-BYTE-INT
+           MOVE IN-BUFFER(IN-BUFFER-PTR:1)
+             TO FOUR-BYTE-INT-LOW3(3:1)
+      *    Shift Left Logical 4 bits because we only have
+      *    one byte to convert, one byte = 8 bits, but
+      *    we need 12 bits to comprise our 2 output bytes
+           MULTIPLY 16 BY FOUR-BYTE-INT
+
+      *    Expect 2 output bytes for 1 input byte
+           MOVE 2 TO NB-BYTES
+           PERFORM 2000-CONVERT-ONE-BLOCK
+
+           IF NOT URL-SAFE-ALPHABET
+      *        Pad with '==' because some implementations require it
+               STRING '=='
+                 INTO OUT-BUFFER
+                 POINTER OUT-BUFFER-PTR
+               END-STRING
+
+      *        Account for the padding
+               ADD 2 TO OUT-BUFFER-LEN
+           END-IF
+           PERFORM 2020-APPLY-WRAP
+           .
+
+       2000-CONVERT-ONE-BLOCK.
+           MOVE 5 TO OUT-BLOCK-SUB
+           MOVE SPACES TO OUT-BLOCK
+           PERFORM 2010-CONVERT-ONE-BYTE NB-BYTES TIMES
+           COMPUTE OUT-BLOCK-START = 4 - NB-BYTES + 1
+           STRING OUT-BLOCK(OUT-BLOCK-START:NB-BYTES)
+             INTO OUT-BUFFER
+             POINTER OUT-BUFFER-PTR
+           END-STRING
+           ADD NB-BYTES TO OUT-BUFFER-LEN
+           .
+
+       2010-CONVERT-ONE-BYTE.
+      *    Shift Left Logical 2 bits
+           MULTIPLY 4 BY FOUR-BYTE-INT
+
+      *    Initialize target storage subscript
+           INITIALIZE SIX-BIT-SUB
+
+      *    Copy bit-shifted byte to target storage
+           MOVE FOUR-BYTE-INT-LOW1 TO SIX-BIT-SUB-LOW1
+
+      *    Shift Right Logical 2 bits
+           COMPUTE SIX-BIT-SUB = SIX-BIT-SUB / 4
+
+      *    COBOL is 1-based not 0-based
+           ADD 1 TO SIX-BIT-SUB
+
+      *    Filling OUT-BLOCK from right to left
+           SUBTRACT 1 FROM OUT-BLOCK-SUB
+
+      *    Copy converted byte to OUT-BLOCK
+           MOVE CURRENT-SIX-BIT-CHARS(SIX-BIT-SUB:1)
+             TO OUT-BLOCK(OUT-BLOCK-SUB:1)
+
+      *    Initialize storage formerly occupied by converted byte
+           MOVE LOW-VALUES TO FOUR-BYTE-INT-LOW1
+
+      *    Shift Right Logical 8 bits, setup for next iteration
+           COMPUTE FOUR-BYTE-INT = FOUR-BYTE-INT / 256
+           .
+
+      *    Insert a CRLF after every WRAP-WIDTH output characters,
+      *    called once per completed 4-character output group (an
+      *    all-zero WRAP-WIDTH leaves the output on one line).
+       2020-APPLY-WRAP.
+           ADD 4 TO LINE-POS
+           IF WRAP-WIDTH > 0 AND LINE-POS >= WRAP-WIDTH
+               STRING X'0D' X'0A'
+                 INTO OUT-BUFFER
+                 POINTER OUT-BUFFER-PTR
+               END-STRING
+               ADD 2 TO OUT-BUFFER-LEN
+               MOVE 0 TO LINE-POS
+           END-IF
+           .
+
+      *    Appends one audit record for this call to B64AUDIT,
+      *    creating it the first time it is written.
+       9000-WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDITLOG
+           IF AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDITLOG
+           END-IF
+
+           MOVE SPACES TO AUDIT-REC
+           MOVE MYNAME TO AUDIT-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE IN-BUFFER-LEN TO AUDIT-IN-LEN
+           MOVE OUT-BUFFER-LEN TO AUDIT-OUT-LEN
+           MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+           WRITE AUDIT-REC
+
+           CLOSE AUDITLOG
+           .
+
+       END PROGRAM B64ENCOD.
+
+       Program-ID. B64DECOD Is Initial.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+      *
+      * Every call to this subprogram appends one record to the
+      * shared audit log, so B64AUDIT is opened Extend (falling
+      * back to Output the first time, when it does not yet
+      * exist) and closed again on every call - Is Initial resets
+      * Working-Storage on entry, so no open file can be held
+      * across calls.
+      *
+           Select AUDITLOG Assign To 'B64AUDIT'
+             Organization Line Sequential
+             File Status Is AUDIT-STATUS.
+       Data Division.
+       File Section.
+      *
+      * One record per decode call: program name, timestamp,
+      * input length, output length and resulting RETURN-CODE.
+      *
+       FD  AUDITLOG.
+       01  AUDIT-REC.
+           05  AUDIT-PROGRAM      PIC X(008).
+           05  FILLER             PIC X(001).
+           05  AUDIT-TIMESTAMP    PIC X(021).
+           05  FILLER             PIC X(001).
+           05  AUDIT-IN-LEN       PIC 9(008).
+           05  FILLER             PIC X(001).
+           05  AUDIT-OUT-LEN      PIC 9(008).
+           05  FILLER             PIC X(001).
+           05  AUDIT-RETURN-CODE  PIC S9(004).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME             PIC X(008) VALUE 'B64DECOD'.
+           05  SIX-BIT-CHARS-VAL.
+               10  PIC X(032) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdef'.
+               10  PIC X(032) VALUE 'ghijklmnopqrstuvwxyz0123456789+/'.
+           05  SIX-BIT-CHARS-TBL
+               REDEFINES SIX-BIT-CHARS-VAL.
+               10  SIX-BIT-CHAR
+                   OCCURS 64
+                   PIC X(001).
+
+       01  WORK-AREAS.
+           05  IN-BUFFER-PTR      PIC 9(008)  COMP VALUE 1.
+           05  OUT-BUFFER-PTR     PIC 9(008)  COMP VALUE 1.
+           05  IN-BLOCK-SIZE      PIC 9(008)  COMP VALUE 0.
+           05  GROUP-OF-FOUR-SUB  PIC 9(008)  COMP VALUE 0.
+           05  GROUP-OF-FOUR-TBL.
+               10  GROUP-OF-FOUR-CHAR
+                   OCCURS 4
+                   PIC X(001).
+           05  EIGHT-BYTE-INT      PIC 9(015)  COMP VALUE ZERO.
+           05  EIGHT-BYTE-INT-BYTES
+               REDEFINES EIGHT-BYTE-INT.
+               10  EIGHT-BYTE-INT-CHAR
+                   OCCURS 8
+                   PIC X(001).
+           05  SIX-BIT-SUB            PIC 9(008) COMP VALUE ZERO.
+           05  SIX-BIT-SUB-X
+               REDEFINES SIX-BIT-SUB.
+               10                     PIC X(003).
+               10  SIX-BIT-SUB-LOW1   PIC X(001).
+           05  OUT-BLOCK-SIZE         PIC 9(004) COMP VALUE 0.
+           05  OUT-BLOCK              PIC X(004)      VALUE SPACES.
+           05  NB-GROUPS-OF-FOUR      PIC 9(004) COMP.
+           05  NB-GROUPS-OF-FOUR-R    PIC 9(004) COMP.
+           05  BLOCK-START-OFFSET     PIC 9(008) COMP VALUE 0.
+           05  BAD-CHAR-OFFSET-MAX    PIC 9(004) COMP VALUE 50.
+           05  WS-DECODE-CHAR         PIC X(001)      VALUE SPACE.
+
+       77  AUDIT-STATUS               PIC X(002)      VALUE SPACES.
+
+       01  SWITCHES.
+           05  SIX-BIT-CHAR-SW        PIC X(001)      VALUE 'N'.
+               88  SIX-BIT-CHAR-FOUND                 VALUE 'Y'.
+
+       Linkage Section.
+      *
+      * The value of IN-BUFFER-LEN is presumed to be the length
+      * of the base64 encoded data in IN-BUFFER.
+      *
+       77  IN-BUFFER-LEN       PIC 9(008)  COMP.
+      *
+      * The contents of IN-BUFFER are presumed to be valid
+      * base64 encoded data.
+      *
+       77  IN-BUFFER           PIC X(49152).
+       77  OUT-BUFFER-LEN      PIC 9(008)  COMP.
+       77  OUT-BUFFER          PIC X(32768).
+      *
+      * When DECODE-STRICT-SW is 'Y', any character in IN-BUFFER
+      * that is not part of the base64 alphabet (and is not the
+      * '=' padding character) causes RETURN-CODE to be set
+      * non-zero and its 1-based offset(s) in IN-BUFFER to be
+      * reported in BAD-CHAR-OFFSET-TBL, rather than being
+      * silently skipped.
+      *
+       77  DECODE-STRICT-SW    PIC X(001).
+           88  DECODE-STRICT                    VALUE 'Y'.
+       77  BAD-CHAR-COUNT      PIC 9(004)  COMP.
+       01  BAD-CHAR-OFFSET-TBL.
+           05  BAD-CHAR-OFFSET OCCURS 50 TIMES  PIC 9(008)  COMP.
+
+       Procedure Division Using
+           IN-BUFFER-LEN
+           IN-BUFFER
+           OUT-BUFFER-LEN
+           OUT-BUFFER
+           DECODE-STRICT-SW
+           BAD-CHAR-COUNT
+           BAD-CHAR-OFFSET-TBL
+           .
+
+           INITIALIZE OUT-BUFFER-LEN
+           INITIALIZE BAD-CHAR-COUNT
+           PERFORM 1000-CONVERT
+           PERFORM 9000-WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+       1000-CONVERT.
+           DIVIDE IN-BUFFER-LEN BY 4
+             GIVING NB-GROUPS-OF-FOUR
+             REMAINDER NB-GROUPS-OF-FOUR-R
+
+           MOVE 4 TO IN-BLOCK-SIZE
+
+           PERFORM 1100-CONVERT-ONE-BLOCK
+             NB-GROUPS-OF-FOUR TIMES
+
+           EVALUATE NB-GROUPS-OF-FOUR-R
+             WHEN 0
+                    MOVE 0 TO RETURN-CODE
+             WHEN 1
+      *             Invalid base64 encoded data
+                    MOVE 12 TO RETURN-CODE
+             WHEN OTHER
+                    MOVE NB-GROUPS-OF-FOUR-R TO IN-BLOCK-SIZE
+                    PERFORM 1100-CONVERT-ONE-BLOCK
+                    MOVE 0 TO RETURN-CODE
+           END-EVALUATE
+
+      *    A strict-mode character failure takes precedence over
+      *    the generic invalid-length RETURN-CODE set above.
+           IF DECODE-STRICT AND BAD-CHAR-COUNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           .
+
+       1100-CONVERT-ONE-BLOCK.
+           INITIALIZE
+             EIGHT-BYTE-INT
+             OUT-BLOCK-SIZE
+
+      *    GNU COBOL (OpenCOBOL) 1.1.0 gives a truncation
+      *    warning for this statement.  The reference modification
+      *    makes it okay.
+           MOVE IN-BUFFER-PTR TO BLOCK-START-OFFSET
+
+           MOVE IN-BUFFER(IN-BUFFER-PTR:IN-BLOCK-SIZE)
+             TO GROUP-OF-FOUR-TBL
+
+           PERFORM VARYING GROUP-OF-FOUR-SUB FROM IN-BLOCK-SIZE BY -1
+           UNTIL GROUP-OF-FOUR-SUB = 0
+           OR IN-BUFFER-PTR > IN-BUFFER-LEN
+             IF GROUP-OF-FOUR-CHAR(GROUP-OF-FOUR-SUB) = '='
+                 CONTINUE
+             ELSE
+                 PERFORM 1110-FIND-SIX-BIT-CHAR
+                 IF SIX-BIT-CHAR-FOUND
+      *              COBOL is 1-based, subtract 1 to get 0-based
+                     SUBTRACT 1 FROM SIX-BIT-SUB
+                     MOVE SIX-BIT-SUB-LOW1
+                       TO EIGHT-BYTE-INT-CHAR(GROUP-OF-FOUR-SUB + 4)
+                     ADD 1 TO OUT-BLOCK-SIZE
+      *              Shift Left Logical 2 bits
+                     MULTIPLY 4 BY EIGHT-BYTE-INT
+                 ELSE
+                     PERFORM 1120-FLAG-BAD-CHAR
+                 END-IF
+                 ADD 1 TO IN-BUFFER-PTR
+             END-IF
+           END-PERFORM
+
+      *    OUT-BLOCK-SIZE was incremented once for each input
+      *    byte, but 4 input bytes processed = 3 output bytes
+      *    3 input bytes processed = 2 output bytes, and 2
+      *    input bytes processed = 1 output byte.
+           SUBTRACT 1 FROM OUT-BLOCK-SIZE
+           STRING EIGHT-BYTE-INT-BYTES(5:OUT-BLOCK-SIZE)
+             INTO OUT-BUFFER
+             POINTER OUT-BUFFER-PTR
+           END-STRING
+
+           ADD OUT-BLOCK-SIZE TO OUT-BUFFER-LEN
+           .
+
+      *
+      * Accept either the standard alphabet ('+' and '/') or the
+      * RFC 4648 Section 5 URL-safe alphabet ('-' and '_') on
+      * input, regardless of which one produced the data, by
+      * normalizing the URL-safe characters to their standard
+      * equivalents before the table lookup below.
+      *
+       1110-FIND-SIX-BIT-CHAR.
+           INITIALIZE SIX-BIT-CHAR-SW
+           INITIALIZE SIX-BIT-SUB
+           MOVE GROUP-OF-FOUR-CHAR(GROUP-OF-FOUR-SUB) TO WS-DECODE-CHAR
+           EVALUATE WS-DECODE-CHAR
+             WHEN '-' MOVE '+' TO WS-DECODE-CHAR
+             WHEN '_' MOVE '/' TO WS-DECODE-CHAR
+           END-EVALUATE
+
+           PERFORM
+           UNTIL SIX-BIT-SUB >= LENGTH OF SIX-BIT-CHARS-TBL
+           OR SIX-BIT-CHAR-FOUND
+             ADD 1 TO SIX-BIT-SUB
+             IF SIX-BIT-CHAR(SIX-BIT-SUB)
+             = WS-DECODE-CHAR
+                 SET SIX-BIT-CHAR-FOUND TO TRUE
+             END-IF
+           END-PERFORM
+           .
+
+      *
+      * Record an unrecognized base64 character when the caller
+      * has asked for strict checking.  Only the first
+      * BAD-CHAR-OFFSET-MAX offsets are kept; BAD-CHAR-COUNT
+      * still reflects the true total.
+      *
+       1120-FLAG-BAD-CHAR.
+           IF DECODE-STRICT
+               ADD 1 TO BAD-CHAR-COUNT
+               IF BAD-CHAR-COUNT <= BAD-CHAR-OFFSET-MAX
+                   COMPUTE BAD-CHAR-OFFSET(BAD-CHAR-COUNT) =
+                       BLOCK-START-OFFSET + GROUP-OF-FOUR-SUB - 1
+               END-IF
+           END-IF
+           .
+
+      *    Appends one audit record for this call to B64AUDIT,
+      *    creating it the first time it is written.
+       9000-WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDITLOG
+           IF AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDITLOG
+           END-IF
+
+           MOVE SPACES TO AUDIT-REC
+           MOVE MYNAME TO AUDIT-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE IN-BUFFER-LEN TO AUDIT-IN-LEN
+           MOVE OUT-BUFFER-LEN TO AUDIT-OUT-LEN
+           MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+           WRITE AUDIT-REC
+
+           CLOSE AUDITLOG
+           .
+
+       END PROGRAM B64DECOD.
+       END PROGRAM b64verify.
